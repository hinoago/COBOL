@@ -1,27 +1,670 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMMA.
-      **********************************************
-      *AUTHOR = GABRIEL
-      *OBJECTIVE = USE COMMA AND STRING MASK
-      *DATE = 2022/03/14
-      **********************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NAME PICTURE A(20) VALUE SPACES.
-       77 WRK-SALARY PICTURE 9(6)V99 VALUE ZEROES.
-       77 WRK-SALARY-ED PICTURE $ZZZ.ZZZ,99 VALUE ZEROES.
-       PROCEDURE DIVISION.
-           DISPLAY 'Input your name:'.
-           ACCEPT WRK-NAME.
-           DISPLAY 'Input your salary:'.
-           ACCEPT WRK-SALARY.
-           MOVE WRK-SALARY TO WRK-SALARY-ED
-           DISPLAY '***********************'.
-           DISPLAY 'Name:' WRK-NAME.
-           DISPLAY 'Salary:' WRK-SALARY-ED.
-           STOP RUN.
-           
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COMMA.
+000030 AUTHOR. GABRIEL.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2022/03/14.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080*OBJECTIVE = USE COMMA AND STRING MASK
+000090*****************************************************
+000100*MODIFICATION HISTORY
+000110*DATE       INIT DESCRIPTION
+000120*2022/03/14 GAB  ORIGINAL PROGRAM
+000130*2026-08-08 RAS  ADDED BATCH MODE - READS PAYROLL-IN
+000140*                AND PRINTS A HEADCOUNT/GRAND-TOTAL
+000150*                FOOTER AFTER THE LAST EMPLOYEE.
+000160*2026-08-08 RAS  ADDED THE PAYROLL-REGISTER PRINT FILE
+000170*                WITH PAGE HEADERS, RUN DATE AND LINE
+000180*                NUMBERING, ALONGSIDE THE CONSOLE.
+000190*2026-08-08 RAS  SALARY IS NOW VALIDATED - ZERO OR
+000200*                NEGATIVE ENTRIES ARE REJECTED; THE
+000210*                INTERACTIVE PROMPT RE-ASKS AND BATCH
+000220*                RECORDS ARE SKIPPED WITH A MESSAGE.
+000230*2026-08-08 RAS  ADDED INSS/IRRF DEDUCTIONS AND NET
+000240*                PAY, SHOWN ON THE CONSOLE AND THE
+000250*                PAYROLL REGISTER.
+000260*2026-08-08 RAS  GROSS SALARY NOW PRINTS IN BRL OR USD,
+000270*                SELECTED AT RUN TIME, FOR THE US
+000280*                SUBSIDIARY PAYROLL.
+000290*2026-08-09 RAS  RUN-DATE AREA MOVED TO THE SHARED
+000300*                RUNDATE COPYBOOK.
+000310*2026-08-09 RAS  REJECTED SALARIES NOW ALSO LOG A
+000320*                RECORD TO THE SHARED EXCEPTION REPORT.
+000330*2026-08-09 RAS  EVERY RUN NOW RECORDS ITS LAST-RUN
+000340*                DATE/TIME AND RECORD COUNT IN THE
+000350*                SHARED JOB CONTROL FILE.
+000360*****************************************************
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SPECIAL-NAMES.
+000400     DECIMAL-POINT IS COMMA.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT PAYROLL-IN-FILE ASSIGN TO "PAYROLLIN"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WRK-PAYIN-STATUS.
+000460     SELECT PAYROLL-RPT-FILE ASSIGN TO "PAYROLLRPT"
+000470         ORGANIZATION IS LINE SEQUENTIAL.
+000480     COPY EXCPTSEL.
+000490     COPY CTLSEL.
+000500     COPY CTLHSEL.
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD PAYROLL-IN-FILE.
+000540 01 PAYROLL-IN-RECORD.
+000550     05 PAYROLL-IN-NAME PICTURE A(20).
+000560     05 PAYROLL-IN-SALARY PICTURE S9(06)V99
+000570         SIGN IS LEADING SEPARATE CHARACTER.
+000580 FD PAYROLL-RPT-FILE.
+000590 01 PAYROLL-RPT-RECORD PICTURE X(80).
+000600     COPY EXCPTFD.
+000610     COPY CTLFD.
+000620     COPY CTLHFD.
+000630 WORKING-STORAGE SECTION.
+000640 77 WRK-NAME PICTURE A(20) VALUE SPACES.
+000650 77 WRK-SALARY PICTURE S9(06)V99 SIGN IS LEADING SEPARATE
+000660     VALUE ZEROES.
+000670 77 WRK-SALARY-ED PICTURE X(18) VALUE SPACES.
+000680 77 WRK-EXCPT-SALARY-ED PICTURE -(06)9.99 VALUE ZERO.
+000690 77 WRK-SALARY-VALID-SW PICTURE X(01) VALUE 'N'.
+000700     88 WRK-SALARY-VALID VALUE 'Y'.
+000710*---------------------------------------------------*
+000720*CURRENCY/LOCALE SELECTION AND US-DOLLAR FORMAT AREAS
+000730*---------------------------------------------------*
+000740 77 WRK-CURRENCY-SW PICTURE X(03) VALUE 'BRL'.
+000750     88 WRK-CURRENCY-BRL VALUE 'BRL' 'brl'.
+000760     88 WRK-CURRENCY-USD VALUE 'USD' 'usd'.
+000770*---------------------------------------------------*
+000780*GENERIC BRL/USD AMOUNT FORMATTING WORK AREAS - SHARED
+000790*BY GROSS SALARY, THE INSS/IRRF/NET-PAY FIELDS AND THE
+000800*BATCH GRAND TOTAL SO ALL MONEY ON A RUN IS PUNCTUATED
+000810*IN THE SAME CURRENCY
+000820*---------------------------------------------------*
+000830 77 WRK-FMT-AMOUNT PICTURE S9(09)V99 SIGN LEADING SEPARATE
+000840     VALUE ZEROES.
+000850 77 WRK-FMT-AMOUNT-ED PICTURE X(18) VALUE SPACES.
+000860 77 WRK-FMT-ED-BRL PICTURE $ZZZ.ZZZ.ZZZ,99 VALUE ZEROES.
+000870 01 WRK-FMT-UNSIGNED-AREA.
+000880     05 WRK-FMT-UNSIGNED PICTURE 9(09)V99.
+000890 01 WRK-FMT-UNSIGNED-TBL REDEFINES WRK-FMT-UNSIGNED-AREA.
+000900     05 WRK-FMT-WHOLE PICTURE 9(09).
+000910     05 WRK-FMT-CENTS PICTURE 9(02).
+000920 01 WRK-FMT-WHOLE-AREA.
+000930     05 WRK-FMT-WHOLE-CPY PICTURE 9(09).
+000940 01 WRK-FMT-WHOLE-TBL REDEFINES WRK-FMT-WHOLE-AREA.
+000950     05 WRK-FMT-WHOLE-DIGIT PICTURE 9 OCCURS 9 TIMES.
+000960 77 WRK-USD-RESULT PICTURE X(12) VALUE SPACES.
+000970 77 WRK-USD-DIGIT-CHAR PICTURE X(01) VALUE SPACE.
+000980 77 WRK-USD-PTR PICTURE 9(02) COMP VALUE 1.
+000990 77 WRK-USD-OUT-PTR PICTURE 9(02) COMP VALUE 1.
+001000 77 WRK-USD-SUBSCRIPT PICTURE 9(02) COMP VALUE 0.
+001010 77 WRK-USD-POS-FROM-RIGHT PICTURE 9(02) COMP VALUE 0.
+001020 77 WRK-USD-POS-QUOT PICTURE 9(02) COMP VALUE 0.
+001030 77 WRK-USD-POS-MOD3 PICTURE 9(02) COMP VALUE 0.
+001040 77 WRK-USD-STARTED-SW PICTURE X(01) VALUE 'N'.
+001050     88 WRK-USD-STARTED VALUE 'Y'.
+001060*---------------------------------------------------*
+001070*TAX/INSS DEDUCTION AND NET PAY WORK AREAS
+001080*---------------------------------------------------*
+001090 77 WRK-INSS-BASE PICTURE S9(06)V99 SIGN LEADING SEPARATE
+001100     VALUE ZEROES.
+001110 77 WRK-INSS-DEDUCTION PICTURE S9(06)V99 SIGN LEADING
+001120     SEPARATE VALUE ZEROES.
+001130 77 WRK-INSS-DEDUCTION-ED PICTURE X(18) VALUE SPACES.
+001140 77 WRK-IRRF-BASE PICTURE S9(06)V99 SIGN LEADING SEPARATE
+001150     VALUE ZEROES.
+001160 77 WRK-IRRF-DEDUCTION PICTURE S9(06)V99 SIGN LEADING
+001170     SEPARATE VALUE ZEROES.
+001180 77 WRK-IRRF-DEDUCTION-ED PICTURE X(18) VALUE SPACES.
+001190 77 WRK-TOTAL-DEDUCTIONS PICTURE S9(06)V99 SIGN LEADING
+001200     SEPARATE VALUE ZEROES.
+001210 77 WRK-TOTAL-DEDUCTIONS-ED PICTURE X(18) VALUE SPACES.
+001220 77 WRK-NET-PAY PICTURE S9(06)V99 SIGN LEADING SEPARATE
+001230     VALUE ZEROES.
+001240 77 WRK-NET-PAY-ED PICTURE X(18) VALUE SPACES.
+001250*---------------------------------------------------*
+001260*RUN-MODE AND BATCH CONTROL AREAS
+001270*---------------------------------------------------*
+001280 77 WRK-MODE-SW PICTURE X(01).
+001290     88 WRK-MODE-BATCH VALUE 'B' 'b'.
+001300     88 WRK-MODE-INTERACTIVE VALUE 'I' 'i'.
+001310 77 WRK-EOF-SW PICTURE X(01) VALUE 'N'.
+001320     88 WRK-EOF-PAYROLL-IN VALUE 'Y'.
+001330 77 WRK-PAYIN-STATUS PICTURE X(02) VALUE SPACES.
+001340     88 WRK-PAYIN-OK VALUE '00'.
+001350     88 WRK-PAYIN-NOT-FOUND VALUE '35'.
+001360 77 WRK-EMP-COUNT PICTURE 9(05) COMP VALUE ZERO.
+001370 77 WRK-EMP-COUNT-ED PICTURE Z(04)9.
+001380 77 WRK-GRAND-TOTAL PICTURE 9(09)V99 VALUE ZERO.
+001390 77 WRK-GRAND-TOTAL-ED PICTURE X(18) VALUE SPACES.
+001400*---------------------------------------------------*
+001410*PAYROLL-REGISTER PRINT CONTROL AREAS
+001420*---------------------------------------------------*
+001430     COPY RUNDATE.
+001440*---------------------------------------------------*
+001450*EXCEPTION-REPORT CONTROL AREAS
+001460*---------------------------------------------------*
+001470     COPY EXCPTWS.
+001480*---------------------------------------------------*
+001490*JOB CONTROL FILE AREAS
+001500*---------------------------------------------------*
+001510     COPY CTLWS.
+001520     COPY CTLHWS.
+001530 77 WRK-PAGE-NO PICTURE 9(04) COMP VALUE 1.
+001540 77 WRK-PAGE-NO-ED PICTURE ZZZ9.
+001550 77 WRK-LINE-NO PICTURE 9(04) COMP VALUE 0.
+001560 77 WRK-LINES-PER-PAGE PICTURE 9(02) COMP VALUE 20.
+001570 77 WRK-LINE-SEQ PICTURE 9(04) COMP VALUE 0.
+001580 77 WRK-LINE-SEQ-ED PICTURE ZZZ9.
+001590 PROCEDURE DIVISION.
+001600*****************************************************
+001610*0000-MAINLINE
+001620*****************************************************
+001630 0000-MAINLINE.
+001640     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001650     PERFORM 6000-OPEN-REPORT THRU 6000-EXIT.
+001660     IF WRK-MODE-BATCH
+001670         PERFORM 5000-BATCH-RUN THRU 5000-EXIT
+001680     ELSE
+001690         PERFORM 2000-ACCEPT-EMPLOYEE THRU 2000-EXIT
+001700         PERFORM 2050-ACCEPT-VALIDATE-SALARY THRU 2050-EXIT
+001710         PERFORM 3000-FORMAT-SALARY THRU 3000-EXIT
+001720         PERFORM 3100-COMPUTE-DEDUCTIONS THRU 3100-EXIT
+001730         PERFORM 4000-DISPLAY-EMPLOYEE THRU 4000-EXIT
+001740         PERFORM 6300-PRINT-DETAIL THRU 6300-EXIT
+001750         MOVE 1 TO WRK-EMP-COUNT
+001760     END-IF.
+001770     PERFORM 5900-UPDATE-CONTROL-FILE THRU 5900-EXIT.
+001780     PERFORM 6900-CLOSE-REPORT THRU 6900-EXIT.
+001790     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001800     STOP RUN.
+001810*****************************************************
+001820*1000-INITIALIZE
+001830*****************************************************
+001840 1000-INITIALIZE.
+001850     DISPLAY "RUN MODE - (I)NTERACTIVE OR (B)ATCH".
+001860     ACCEPT WRK-MODE-SW.
+001870     DISPLAY "CURRENCY - (BRL) OR (USD)".
+001880     ACCEPT WRK-CURRENCY-SW.
+001890 1000-EXIT.
+001900     EXIT.
+001910*****************************************************
+001920*2000-ACCEPT-EMPLOYEE
+001930*****************************************************
+001940 2000-ACCEPT-EMPLOYEE.
+001950     DISPLAY 'Input your name:'.
+001960     ACCEPT WRK-NAME.
+001970 2000-EXIT.
+001980     EXIT.
+001990*****************************************************
+002000*2050-ACCEPT-VALIDATE-SALARY - REJECTS ZERO OR
+002010*NEGATIVE SALARIES AND RE-PROMPTS
+002020*****************************************************
+002030 2050-ACCEPT-VALIDATE-SALARY.
+002040     MOVE 'N' TO WRK-SALARY-VALID-SW.
+002050     PERFORM 2060-PROMPT-SALARY THRU 2060-EXIT
+002060         UNTIL WRK-SALARY-VALID.
+002070 2050-EXIT.
+002080     EXIT.
+002090 2060-PROMPT-SALARY.
+002100     DISPLAY 'Input your salary:'.
+002110     ACCEPT WRK-SALARY.
+002120     IF WRK-SALARY > 0
+002130         SET WRK-SALARY-VALID TO TRUE
+002140     ELSE
+002150         DISPLAY
+002160            'ERROR - SALARY MUST BE GREATER THAN ZERO, TRY AGAIN'
+002170         PERFORM 2070-WRITE-EXCEPTION THRU 2070-EXIT
+002180     END-IF.
+002190 2060-EXIT.
+002200     EXIT.
+002210*****************************************************
+002220*2070-WRITE-EXCEPTION - APPENDS ONE RECORD TO THE
+002230*SHARED EXCEPTION REPORT FOR A REJECTED SALARY
+002240*****************************************************
+002250 2070-WRITE-EXCEPTION.
+002260     OPEN EXTEND EXCEPTION-REPORT.
+002270     IF WRK-EXCPT-NOT-FOUND
+002280         OPEN OUTPUT EXCEPTION-REPORT
+002290     END-IF.
+002300     MOVE SPACES TO EXCPT-RECORD.
+002310     MOVE "COMMA" TO EXCPT-PROGRAM.
+002320     ACCEPT EXCPT-DATE FROM DATE YYYYMMDD.
+002330     ACCEPT EXCPT-TIME FROM TIME.
+002340     MOVE WRK-SALARY TO WRK-EXCPT-SALARY-ED.
+002350     MOVE WRK-EXCPT-SALARY-ED TO EXCPT-INPUT.
+002360     MOVE "SALARY MUST BE GREATER THAN ZERO" TO EXCPT-REASON.
+002370     WRITE EXCPT-RECORD.
+002380     CLOSE EXCEPTION-REPORT.
+002390 2070-EXIT.
+002400     EXIT.
+002410*****************************************************
+002420*3000-FORMAT-SALARY - BRL OR USD PUNCTUATION, PER
+002430*WRK-CURRENCY-SW. USES THE GENERIC AMOUNT FORMATTER SO
+002440*GROSS SALARY AND EVERY DEDUCTION/NET-PAY/GRAND-TOTAL
+002450*FIGURE ON THE SAME RUN ARE PUNCTUATED THE SAME WAY
+002460*****************************************************
+002470 3000-FORMAT-SALARY.
+002480     MOVE WRK-SALARY TO WRK-FMT-AMOUNT.
+002490     PERFORM 3200-FORMAT-AMOUNT THRU 3200-EXIT.
+002500     MOVE WRK-FMT-AMOUNT-ED TO WRK-SALARY-ED.
+002510 3000-EXIT.
+002520     EXIT.
+002530*****************************************************
+002540*3200-FORMAT-AMOUNT - ROUTES WRK-FMT-AMOUNT THROUGH THE
+002550*BRL OR USD BUILDER, PER WRK-CURRENCY-SW, LEAVING THE
+002560*RESULT IN WRK-FMT-AMOUNT-ED
+002570*****************************************************
+002580 3200-FORMAT-AMOUNT.
+002590     EVALUATE TRUE
+002600         WHEN WRK-CURRENCY-USD
+002610             PERFORM 3220-FORMAT-AMOUNT-USD THRU 3220-EXIT
+002620         WHEN OTHER
+002630             PERFORM 3210-FORMAT-AMOUNT-BRL THRU 3210-EXIT
+002640     END-EVALUATE.
+002650 3200-EXIT.
+002660     EXIT.
+002670*****************************************************
+002680*3210-FORMAT-AMOUNT-BRL - $ZZZ.ZZZ.ZZZ,99 STYLE
+002690*****************************************************
+002700 3210-FORMAT-AMOUNT-BRL.
+002710     MOVE WRK-FMT-AMOUNT TO WRK-FMT-ED-BRL.
+002720     MOVE WRK-FMT-ED-BRL TO WRK-FMT-AMOUNT-ED.
+002730 3210-EXIT.
+002740     EXIT.
+002750*****************************************************
+002760*3220-FORMAT-AMOUNT-USD - $Z,ZZZ,ZZZ,ZZZ.99 STYLE, BUILT
+002770*BY HAND SINCE DECIMAL-POINT IS COMMA SWAPS THE "."
+002780*AND "," EDIT SYMBOLS FOR THE WHOLE PROGRAM
+002790*****************************************************
+002800 3220-FORMAT-AMOUNT-USD.
+002810     MOVE WRK-FMT-AMOUNT TO WRK-FMT-UNSIGNED.
+002820     MOVE WRK-FMT-WHOLE TO WRK-FMT-WHOLE-CPY.
+002830     PERFORM 3230-BUILD-AMOUNT-USD-WHOLE THRU 3230-EXIT.
+002840     MOVE SPACES TO WRK-FMT-AMOUNT-ED.
+002850     MOVE 1 TO WRK-USD-OUT-PTR.
+002860     STRING "$" DELIMITED BY SIZE
+002870            WRK-USD-RESULT DELIMITED BY SPACE
+002880            "." DELIMITED BY SIZE
+002890            WRK-FMT-CENTS DELIMITED BY SIZE
+002900         INTO WRK-FMT-AMOUNT-ED
+002910         WITH POINTER WRK-USD-OUT-PTR.
+002920 3220-EXIT.
+002930     EXIT.
+002940*****************************************************
+002950*3230-BUILD-AMOUNT-USD-WHOLE - GROUPS THE WHOLE-DOLLAR
+002960*DIGITS WITH COMMAS EVERY THREE DIGITS, SUPPRESSING
+002970*LEADING ZEROES
+002980*****************************************************
+002990 3230-BUILD-AMOUNT-USD-WHOLE.
+003000     MOVE SPACES TO WRK-USD-RESULT.
+003010     MOVE 1 TO WRK-USD-PTR.
+003020     MOVE 'N' TO WRK-USD-STARTED-SW.
+003030     PERFORM 3240-APPEND-AMOUNT-USD-DIGIT THRU 3240-EXIT
+003040         VARYING WRK-USD-SUBSCRIPT FROM 1 BY 1
+003050         UNTIL WRK-USD-SUBSCRIPT > 9.
+003060 3230-EXIT.
+003070     EXIT.
+003080 3240-APPEND-AMOUNT-USD-DIGIT.
+003090     COMPUTE WRK-USD-POS-FROM-RIGHT = 10 - WRK-USD-SUBSCRIPT.
+003100     IF WRK-FMT-WHOLE-DIGIT (WRK-USD-SUBSCRIPT) = 0
+003110             AND NOT WRK-USD-STARTED
+003120             AND WRK-USD-SUBSCRIPT < 9
+003130         CONTINUE
+003140     ELSE
+003150         IF WRK-USD-STARTED
+003160             DIVIDE WRK-USD-POS-FROM-RIGHT BY 3
+003170                 GIVING WRK-USD-POS-QUOT
+003180                 REMAINDER WRK-USD-POS-MOD3
+003190             IF WRK-USD-POS-MOD3 = 0
+003200                 STRING "," DELIMITED BY SIZE
+003210                     INTO WRK-USD-RESULT
+003220                     WITH POINTER WRK-USD-PTR
+003230             END-IF
+003240         END-IF
+003250         MOVE WRK-FMT-WHOLE-DIGIT (WRK-USD-SUBSCRIPT)
+003260             TO WRK-USD-DIGIT-CHAR
+003270         STRING WRK-USD-DIGIT-CHAR DELIMITED BY SIZE
+003280             INTO WRK-USD-RESULT
+003290             WITH POINTER WRK-USD-PTR
+003300         SET WRK-USD-STARTED TO TRUE
+003310     END-IF.
+003320 3240-EXIT.
+003330     EXIT.
+003340*****************************************************
+003350*3100-COMPUTE-DEDUCTIONS - INSS AND IRRF ARE BRAZILIAN
+003360*PAYROLL TAXES, SO THEY ONLY APPLY ON A BRL RUN; A USD
+003370*RUN (THE US SUBSIDIARY) OWES NEITHER, SO NET PAY THERE
+003380*EQUALS GROSS SALARY. EVERY FIGURE IS THEN PUNCTUATED
+003390*THROUGH THE SAME BRL/USD FORMATTER AS GROSS SALARY
+003400*****************************************************
+003410 3100-COMPUTE-DEDUCTIONS.
+003420     EVALUATE TRUE
+003430         WHEN WRK-CURRENCY-USD
+003440             MOVE ZERO TO WRK-INSS-DEDUCTION
+003450             MOVE ZERO TO WRK-IRRF-DEDUCTION
+003460         WHEN OTHER
+003470             PERFORM 3110-COMPUTE-INSS THRU 3110-EXIT
+003480             PERFORM 3120-COMPUTE-IRRF THRU 3120-EXIT
+003490     END-EVALUATE.
+003500     COMPUTE WRK-TOTAL-DEDUCTIONS =
+003510         WRK-INSS-DEDUCTION + WRK-IRRF-DEDUCTION.
+003520     COMPUTE WRK-NET-PAY = WRK-SALARY - WRK-TOTAL-DEDUCTIONS.
+003530     MOVE WRK-INSS-DEDUCTION TO WRK-FMT-AMOUNT.
+003540     PERFORM 3200-FORMAT-AMOUNT THRU 3200-EXIT.
+003550     MOVE WRK-FMT-AMOUNT-ED TO WRK-INSS-DEDUCTION-ED.
+003560     MOVE WRK-IRRF-DEDUCTION TO WRK-FMT-AMOUNT.
+003570     PERFORM 3200-FORMAT-AMOUNT THRU 3200-EXIT.
+003580     MOVE WRK-FMT-AMOUNT-ED TO WRK-IRRF-DEDUCTION-ED.
+003590     MOVE WRK-TOTAL-DEDUCTIONS TO WRK-FMT-AMOUNT.
+003600     PERFORM 3200-FORMAT-AMOUNT THRU 3200-EXIT.
+003610     MOVE WRK-FMT-AMOUNT-ED TO WRK-TOTAL-DEDUCTIONS-ED.
+003620     MOVE WRK-NET-PAY TO WRK-FMT-AMOUNT.
+003630     PERFORM 3200-FORMAT-AMOUNT THRU 3200-EXIT.
+003640     MOVE WRK-FMT-AMOUNT-ED TO WRK-NET-PAY-ED.
+003650 3100-EXIT.
+003660     EXIT.
+003670*****************************************************
+003680*3110-COMPUTE-INSS - PROGRESSIVE SOCIAL-SECURITY RATE
+003690*****************************************************
+003700 3110-COMPUTE-INSS.
+003710     MOVE WRK-SALARY TO WRK-INSS-BASE.
+003720     EVALUATE TRUE
+003730         WHEN WRK-INSS-BASE <= 1302,00
+003740             COMPUTE WRK-INSS-DEDUCTION =
+003750                 WRK-INSS-BASE * 0,075
+003760         WHEN WRK-INSS-BASE <= 2571,29
+003770             COMPUTE WRK-INSS-DEDUCTION =
+003780                 WRK-INSS-BASE * 0,09
+003790         WHEN WRK-INSS-BASE <= 3856,94
+003800             COMPUTE WRK-INSS-DEDUCTION =
+003810                 WRK-INSS-BASE * 0,12
+003820         WHEN OTHER
+003830             COMPUTE WRK-INSS-DEDUCTION =
+003840                 WRK-INSS-BASE * 0,14
+003850     END-EVALUATE.
+003860 3110-EXIT.
+003870     EXIT.
+003880*****************************************************
+003890*3120-COMPUTE-IRRF - PROGRESSIVE INCOME-TAX BRACKET
+003900*****************************************************
+003910 3120-COMPUTE-IRRF.
+003920     COMPUTE WRK-IRRF-BASE = WRK-SALARY - WRK-INSS-DEDUCTION.
+003930     EVALUATE TRUE
+003940         WHEN WRK-IRRF-BASE <= 2259,20
+003950             MOVE 0 TO WRK-IRRF-DEDUCTION
+003960         WHEN WRK-IRRF-BASE <= 2826,65
+003970             COMPUTE WRK-IRRF-DEDUCTION =
+003980                 (WRK-IRRF-BASE * 0,075) - 169,44
+003990         WHEN WRK-IRRF-BASE <= 3751,05
+004000             COMPUTE WRK-IRRF-DEDUCTION =
+004010                 (WRK-IRRF-BASE * 0,15) - 381,44
+004020         WHEN WRK-IRRF-BASE <= 4664,68
+004030             COMPUTE WRK-IRRF-DEDUCTION =
+004040                 (WRK-IRRF-BASE * 0,225) - 662,77
+004050         WHEN OTHER
+004060             COMPUTE WRK-IRRF-DEDUCTION =
+004070                 (WRK-IRRF-BASE * 0,275) - 896,00
+004080     END-EVALUATE.
+004090     IF WRK-IRRF-DEDUCTION < 0
+004100         MOVE 0 TO WRK-IRRF-DEDUCTION
+004110     END-IF.
+004120 3120-EXIT.
+004130     EXIT.
+004140*****************************************************
+004150*4000-DISPLAY-EMPLOYEE
+004160*****************************************************
+004170 4000-DISPLAY-EMPLOYEE.
+004180     DISPLAY '***********************'.
+004190     DISPLAY 'Name:              ' WRK-NAME.
+004200     DISPLAY 'Gross Salary:      ' WRK-SALARY-ED.
+004210     DISPLAY 'INSS Deduction:    ' WRK-INSS-DEDUCTION-ED.
+004220     DISPLAY 'IRRF Deduction:    ' WRK-IRRF-DEDUCTION-ED.
+004230     DISPLAY 'Total Deductions:  ' WRK-TOTAL-DEDUCTIONS-ED.
+004240     DISPLAY 'Net Pay:           ' WRK-NET-PAY-ED.
+004250 4000-EXIT.
+004260     EXIT.
+004270*****************************************************
+004280*4800-REJECT-EMPLOYEE - ZERO/NEGATIVE SALARY IN BATCH
+004290*****************************************************
+004300 4800-REJECT-EMPLOYEE.
+004310     DISPLAY 'SALARIO INVALIDO - REGISTRO REJEITADO: '
+004320         WRK-NAME.
+004330     OPEN EXTEND EXCEPTION-REPORT.
+004340     IF WRK-EXCPT-NOT-FOUND
+004350         OPEN OUTPUT EXCEPTION-REPORT
+004360     END-IF.
+004370     MOVE SPACES TO EXCPT-RECORD.
+004380     MOVE "COMMA" TO EXCPT-PROGRAM.
+004390     ACCEPT EXCPT-DATE FROM DATE YYYYMMDD.
+004400     ACCEPT EXCPT-TIME FROM TIME.
+004410     MOVE WRK-NAME TO EXCPT-INPUT.
+004420     MOVE "SALARY MUST BE GREATER THAN ZERO" TO EXCPT-REASON.
+004430     WRITE EXCPT-RECORD.
+004440     CLOSE EXCEPTION-REPORT.
+004450 4800-EXIT.
+004460     EXIT.
+004470*****************************************************
+004480*5000-BATCH-RUN - READS PAYROLL-IN AND PRINTS A
+004490*HEADCOUNT/GRAND-TOTAL FOOTER
+004500*****************************************************
+004510 5000-BATCH-RUN.
+004520     OPEN INPUT PAYROLL-IN-FILE.
+004530     IF NOT WRK-PAYIN-OK
+004540         PERFORM 5090-LOG-MISSING-INPUT THRU 5090-EXIT
+004550         GO TO 5000-EXIT
+004560     END-IF.
+004570     PERFORM 5100-READ-PAYROLL-IN THRU 5100-EXIT.
+004580     PERFORM 5200-PROCESS-EMPLOYEE THRU 5200-EXIT
+004590         UNTIL WRK-EOF-PAYROLL-IN.
+004600     CLOSE PAYROLL-IN-FILE.
+004610     PERFORM 5300-DISPLAY-FOOTER THRU 5300-EXIT.
+004620 5000-EXIT.
+004630     EXIT.
+004640*****************************************************
+004650*5090-LOG-MISSING-INPUT - RECORDS A MISSING OR
+004660*UNREADABLE PAYROLL-IN-FILE SO A BAD BATCH INPUT FAILS
+004670*SOFTLY INSTEAD OF ABENDING THE RUN
+004680*****************************************************
+004690 5090-LOG-MISSING-INPUT.
+004700     OPEN EXTEND EXCEPTION-REPORT.
+004710     IF WRK-EXCPT-NOT-FOUND
+004720         OPEN OUTPUT EXCEPTION-REPORT
+004730     END-IF.
+004740     MOVE SPACES TO EXCPT-RECORD.
+004750     MOVE "COMMA" TO EXCPT-PROGRAM.
+004760     ACCEPT EXCPT-DATE FROM DATE YYYYMMDD.
+004770     ACCEPT EXCPT-TIME FROM TIME.
+004780     MOVE "PAYROLLIN" TO EXCPT-INPUT.
+004790     MOVE SPACES TO EXCPT-REASON.
+004800     STRING "INPUT FILE NOT FOUND - STATUS " DELIMITED BY SIZE
+004810            WRK-PAYIN-STATUS DELIMITED BY SIZE
+004820         INTO EXCPT-REASON.
+004830     WRITE EXCPT-RECORD.
+004840     CLOSE EXCEPTION-REPORT.
+004850 5090-EXIT.
+004860     EXIT.
+004870 5100-READ-PAYROLL-IN.
+004880     READ PAYROLL-IN-FILE
+004890         AT END
+004900             SET WRK-EOF-PAYROLL-IN TO TRUE
+004910     END-READ.
+004920 5100-EXIT.
+004930     EXIT.
+004940 5200-PROCESS-EMPLOYEE.
+004950     MOVE PAYROLL-IN-NAME TO WRK-NAME.
+004960     MOVE PAYROLL-IN-SALARY TO WRK-SALARY.
+004970     IF WRK-SALARY > 0
+004980         PERFORM 3000-FORMAT-SALARY THRU 3000-EXIT
+004990         PERFORM 3100-COMPUTE-DEDUCTIONS THRU 3100-EXIT
+005000         PERFORM 4000-DISPLAY-EMPLOYEE THRU 4000-EXIT
+005010         ADD 1 TO WRK-EMP-COUNT
+005020         ADD WRK-SALARY TO WRK-GRAND-TOTAL
+005030         PERFORM 6300-PRINT-DETAIL THRU 6300-EXIT
+005040     ELSE
+005050         PERFORM 4800-REJECT-EMPLOYEE THRU 4800-EXIT
+005060     END-IF.
+005070     PERFORM 5100-READ-PAYROLL-IN THRU 5100-EXIT.
+005080 5200-EXIT.
+005090     EXIT.
+005100 5300-DISPLAY-FOOTER.
+005110     MOVE WRK-EMP-COUNT TO WRK-EMP-COUNT-ED.
+005120     MOVE WRK-GRAND-TOTAL TO WRK-FMT-AMOUNT.
+005130     PERFORM 3200-FORMAT-AMOUNT THRU 3200-EXIT.
+005140     MOVE WRK-FMT-AMOUNT-ED TO WRK-GRAND-TOTAL-ED.
+005150     DISPLAY '***********************'.
+005160     DISPLAY 'EMPLOYEES PROCESSED: ' WRK-EMP-COUNT-ED.
+005170     DISPLAY 'GRAND TOTAL SALARY:  ' WRK-GRAND-TOTAL-ED.
+005180     PERFORM 6400-PRINT-FOOTER THRU 6400-EXIT.
+005190 5300-EXIT.
+005200     EXIT.
+005210*****************************************************
+005220*5900-UPDATE-CONTROL-FILE - RECORDS WHEN COMMA LAST
+005230*RAN AND HOW MANY EMPLOYEES IT PROCESSED, KEYED BY
+005240*PROGRAM NAME IN THE SHARED JOB CONTROL FILE
+005250*****************************************************
+005260 5900-UPDATE-CONTROL-FILE.
+005270     OPEN I-O CONTROL-FILE.
+005280     IF WRK-CTL-NOT-FOUND
+005290         OPEN OUTPUT CONTROL-FILE
+005300         CLOSE CONTROL-FILE
+005310         OPEN I-O CONTROL-FILE
+005320     END-IF.
+005330     MOVE "COMMA" TO CTL-PROGRAM.
+005340     ACCEPT CTL-LAST-RUN-DATE FROM DATE YYYYMMDD.
+005350     ACCEPT CTL-LAST-RUN-TIME FROM TIME.
+005360     MOVE WRK-EMP-COUNT TO CTL-RECORD-COUNT.
+005370     WRITE CTL-RECORD
+005380         INVALID KEY
+005390             REWRITE CTL-RECORD
+005400     END-WRITE.
+005410     CLOSE CONTROL-FILE.
+005420     PERFORM 5950-APPEND-HISTORY THRU 5950-EXIT.
+005430 5900-EXIT.
+005440     EXIT.
+005450*****************************************************
+005460*5950-APPEND-HISTORY - ADDS ONE ROW TO THE APPEND-ONLY
+005470*JOB CONTROL HISTORY LOG SO CTLRPT CAN SHOW THE LAST N
+005480*RUNS OF EACH PROGRAM, NOT JUST THE LATEST ONE
+005490*****************************************************
+005500 5950-APPEND-HISTORY.
+005510     OPEN EXTEND HISTORY-FILE.
+005520     IF WRK-CTLH-NOT-FOUND
+005530         OPEN OUTPUT HISTORY-FILE
+005540     END-IF.
+005550     MOVE SPACES TO CTL-HIST-RECORD.
+005560     MOVE CTL-PROGRAM TO CTL-HIST-PROGRAM.
+005570     MOVE CTL-LAST-RUN-DATE TO CTL-HIST-RUN-DATE.
+005580     MOVE CTL-LAST-RUN-TIME TO CTL-HIST-RUN-TIME.
+005590     MOVE CTL-RECORD-COUNT TO CTL-HIST-RECORD-COUNT.
+005600     WRITE CTL-HIST-RECORD.
+005610     CLOSE HISTORY-FILE.
+005620 5950-EXIT.
+005630     EXIT.
+005640*****************************************************
+005650*6000-OPEN-REPORT - OPENS THE PAYROLL REGISTER AND
+005660*PRINTS THE FIRST PAGE HEADER
+005670*****************************************************
+005680 6000-OPEN-REPORT.
+005690     OPEN OUTPUT PAYROLL-RPT-FILE.
+005700     ACCEPT WRK-RUN-DATE FROM DATE YYYYMMDD.
+005710     PERFORM 6100-BUILD-DATE-ED THRU 6100-EXIT.
+005720     PERFORM 6200-PRINT-HEADERS THRU 6200-EXIT.
+005730 6000-EXIT.
+005740     EXIT.
+005750*****************************************************
+005760*6100-BUILD-DATE-ED
+005770*****************************************************
+005780 6100-BUILD-DATE-ED.
+005790     MOVE SPACES TO WRK-RUN-DATE-ED.
+005800     STRING WRK-RUN-MONTH DELIMITED BY SIZE
+005810            "/" DELIMITED BY SIZE
+005820            WRK-RUN-DAY DELIMITED BY SIZE
+005830            "/" DELIMITED BY SIZE
+005840            WRK-RUN-YEAR DELIMITED BY SIZE
+005850         INTO WRK-RUN-DATE-ED.
+005860 6100-EXIT.
+005870     EXIT.
+005880*****************************************************
+005890*6200-PRINT-HEADERS - PAGE HEADER, RE-PRINTED EVERY
+005900*WRK-LINES-PER-PAGE DETAIL LINES
+005910*****************************************************
+005920 6200-PRINT-HEADERS.
+005930     IF WRK-LINE-NO NOT = 0
+005940         ADD 1 TO WRK-PAGE-NO
+005950     END-IF.
+005960     MOVE WRK-PAGE-NO TO WRK-PAGE-NO-ED.
+005970     MOVE SPACES TO PAYROLL-RPT-RECORD.
+005980     STRING "ACME CORPORATION" DELIMITED BY SIZE
+005990            "          PAYROLL REGISTER          PAGE "
+006000                DELIMITED BY SIZE
+006010            WRK-PAGE-NO-ED DELIMITED BY SIZE
+006020         INTO PAYROLL-RPT-RECORD.
+006030     WRITE PAYROLL-RPT-RECORD.
+006040     MOVE SPACES TO PAYROLL-RPT-RECORD.
+006050     STRING "RUN DATE: " DELIMITED BY SIZE
+006060            WRK-RUN-DATE-ED DELIMITED BY SIZE
+006070         INTO PAYROLL-RPT-RECORD.
+006080     WRITE PAYROLL-RPT-RECORD.
+006090     MOVE SPACES TO PAYROLL-RPT-RECORD.
+006100     STRING "LINE   NAME                  SALARY        "
+006110                DELIMITED BY SIZE
+006120            "NET PAY" DELIMITED BY SIZE
+006130         INTO PAYROLL-RPT-RECORD.
+006140     WRITE PAYROLL-RPT-RECORD.
+006150     MOVE 0 TO WRK-LINE-NO.
+006160 6200-EXIT.
+006170     EXIT.
+006180*****************************************************
+006190*6300-PRINT-DETAIL - ONE DETAIL LINE PER EMPLOYEE
+006200*****************************************************
+006210 6300-PRINT-DETAIL.
+006220     ADD 1 TO WRK-LINE-SEQ.
+006230     ADD 1 TO WRK-LINE-NO.
+006240     IF WRK-LINE-NO > WRK-LINES-PER-PAGE
+006250         PERFORM 6200-PRINT-HEADERS THRU 6200-EXIT
+006260         MOVE 1 TO WRK-LINE-NO
+006270     END-IF.
+006280     MOVE WRK-LINE-SEQ TO WRK-LINE-SEQ-ED.
+006290     MOVE SPACES TO PAYROLL-RPT-RECORD.
+006300     STRING WRK-LINE-SEQ-ED DELIMITED BY SIZE
+006310            "  " DELIMITED BY SIZE
+006320            WRK-NAME DELIMITED BY SIZE
+006330            "  " DELIMITED BY SIZE
+006340            WRK-SALARY-ED DELIMITED BY SIZE
+006350            "  " DELIMITED BY SIZE
+006360            WRK-NET-PAY-ED DELIMITED BY SIZE
+006370         INTO PAYROLL-RPT-RECORD.
+006380     WRITE PAYROLL-RPT-RECORD.
+006390 6300-EXIT.
+006400     EXIT.
+006410*****************************************************
+006420*6400-PRINT-FOOTER - HEADCOUNT/GRAND-TOTAL FOOTER
+006430*****************************************************
+006440 6400-PRINT-FOOTER.
+006450     MOVE SPACES TO PAYROLL-RPT-RECORD.
+006460     STRING "EMPLOYEES PROCESSED: " DELIMITED BY SIZE
+006470            WRK-EMP-COUNT-ED DELIMITED BY SIZE
+006480         INTO PAYROLL-RPT-RECORD.
+006490     WRITE PAYROLL-RPT-RECORD.
+006500     MOVE SPACES TO PAYROLL-RPT-RECORD.
+006510     STRING "GRAND TOTAL SALARY:  " DELIMITED BY SIZE
+006520            WRK-GRAND-TOTAL-ED DELIMITED BY SIZE
+006530         INTO PAYROLL-RPT-RECORD.
+006540     WRITE PAYROLL-RPT-RECORD.
+006550 6400-EXIT.
+006560     EXIT.
+006570*****************************************************
+006580*6900-CLOSE-REPORT
+006590*****************************************************
+006600 6900-CLOSE-REPORT.
+006610     CLOSE PAYROLL-RPT-FILE.
+006620 6900-EXIT.
+006630     EXIT.
+006640*****************************************************
+006650*9999-TERMINATE
+006660*****************************************************
+006670 9999-TERMINATE.
+006680     CONTINUE.
+006690 9999-EXIT.
+006700     EXIT.
