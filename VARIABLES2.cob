@@ -1,19 +1,514 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VARIABLES2.
-      *****************************************************
-      *AUTHOR = GABRIEL
-      *OBJECTIVE = SHOW THE USE OF LEVEL 01,02... VARIABLES
-      *DATE = 2022/03/14
-      *****************************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *THE LOWEST LEVELS INDICATE A HIERARCHY(CHILD/PARENT COMPONENTS)
-      *THE LOWEST THE LEVEL THE HIGHER IN HIERARCHY
-       01 WRK-DATA.
-           02 WRK-YEAR PICTURE 9(4).
-           02 WRK-MONTH PICTURE 9(2).
-           02 WRK-DAY PICTURE 9(2).
-       PROCEDURE DIVISION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA: ' WRK-DAY "/" WRK-MONTH "/" WRK-YEAR.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. VARIABLES2.
+000030 AUTHOR. GABRIEL.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2022/03/14.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080*OBJECTIVE = SHOW THE USE OF LEVEL 01,02... VARIABLES
+000090*****************************************************
+000100*MODIFICATION HISTORY
+000110*DATE       INIT DESCRIPTION
+000120*2022/03/14 GAB  ORIGINAL PROGRAM
+000130*2026-08-08 RAS  ADDED A KEYED-DATE MODE THAT VALIDATES
+000140*                MONTH, DAY-FOR-MONTH AND LEAP YEARS
+000150*                INSTEAD OF ONLY SHOWING TODAY.
+000160*2026-08-09 RAS  EVERY RUN NOW APPENDS A LINE TO RUNLOG
+000170*                SO WE CAN TELL WHEN THIS JOB LAST RAN.
+000180*2026-08-09 RAS  ADDED FISCAL PERIOD/WEEK DERIVATION OFF
+000190*                THE CONFIGURED FISCAL-YEAR START MONTH.
+000200*2026-08-09 RAS  ADDED AN ELAPSED-DAYS MODE THAT TAKES
+000210*                TWO DATES AND COUNTS THE DAYS BETWEEN.
+000220*2026-08-09 RAS  RUNLOG NOW ALSO CARRIES THE ACTUAL
+000230*                SYSTEM RUN DATE FROM THE SHARED
+000240*                RUNDATE COPYBOOK, SEPARATE FROM THE
+000250*                BUSINESS DATE BEING CHECKED.
+000260*2026-08-09 RAS  A REJECTED KEYED DATE NOW ALSO LOGS A
+000270*                RECORD TO THE SHARED EXCEPTION REPORT.
+000280*2026-08-09 RAS  EVERY RUN NOW RECORDS ITS LAST-RUN
+000290*                DATE/TIME IN THE SHARED JOB CONTROL
+000300*                FILE.
+000310*****************************************************
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT RUNLOG-FILE ASSIGN TO "RUNLOG"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WRK-RUNLOG-STATUS.
+000380     COPY EXCPTSEL.
+000390     COPY CTLSEL.
+000391     COPY CTLHSEL.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD RUNLOG-FILE.
+000430 01 RUNLOG-RECORD.
+000440     05 RUNLOG-YEAR PICTURE 9(04).
+000450     05 RUNLOG-SEP1 PICTURE X(01).
+000460     05 RUNLOG-MONTH PICTURE 9(02).
+000470     05 RUNLOG-SEP2 PICTURE X(01).
+000480     05 RUNLOG-DAY PICTURE 9(02).
+000490     05 FILLER PICTURE X(03).
+000500     05 RUNLOG-TIME PICTURE 9(08).
+000510     05 FILLER PICTURE X(02).
+000520     05 RUNLOG-RUN-DATE PICTURE X(10).
+000530     05 RUNLOG-MODE PICTURE X(01) VALUE 'K'.
+000540         88 RUNLOG-MODE-KEYED VALUE 'K'.
+000550         88 RUNLOG-MODE-ELAPSED VALUE 'E'.
+000560     05 RUNLOG-ELAPSED-FROM-YEAR PICTURE 9(04).
+000570     05 RUNLOG-ELAPSED-FROM-MONTH PICTURE 9(02).
+000580     05 RUNLOG-ELAPSED-FROM-DAY PICTURE 9(02).
+000590     05 RUNLOG-ELAPSED-DAYS PICTURE 9(05).
+000600     05 FILLER PICTURE X(22).
+000610     COPY EXCPTFD.
+000620     COPY CTLFD.
+000621     COPY CTLHFD.
+000630 WORKING-STORAGE SECTION.
+000640*THE LOWEST LEVELS INDICATE A HIERARCHY(CHILD/PARENT COMPONENTS)
+000650*THE LOWEST THE LEVEL THE HIGHER IN HIERARCHY
+000660 01 WRK-DATA.
+000670     02 WRK-YEAR PICTURE 9(4).
+000680     02 WRK-MONTH PICTURE 9(2).
+000690     02 WRK-DAY PICTURE 9(2).
+000700*---------------------------------------------------*
+000710*DATE SOURCE AND VALIDATION CONTROL AREAS
+000720*---------------------------------------------------*
+000730 77 WRK-DATE-MODE-SW PICTURE X(01).
+000740     88 WRK-DATE-MODE-TODAY VALUE 'T' 't'.
+000750     88 WRK-DATE-MODE-KEYED VALUE 'K' 'k'.
+000760     88 WRK-DATE-MODE-ELAPSED VALUE 'E' 'e'.
+000770 77 WRK-DATE-VALID-SW PICTURE X(01) VALUE 'Y'.
+000780     88 WRK-DATE-VALID VALUE 'Y'.
+000790     88 WRK-DATE-INVALID VALUE 'N'.
+000800 77 WRK-LEAP-YEAR-SW PICTURE X(01) VALUE 'N'.
+000810     88 WRK-LEAP-YEAR VALUE 'Y'.
+000820 77 WRK-DAYS-IN-MONTH PICTURE 9(02) VALUE ZERO.
+000830 77 WRK-YEAR-QUOT PICTURE 9(04) COMP VALUE ZERO.
+000840 77 WRK-YEAR-REM-4 PICTURE 9(04) COMP VALUE ZERO.
+000850 77 WRK-YEAR-REM-100 PICTURE 9(04) COMP VALUE ZERO.
+000860 77 WRK-YEAR-REM-400 PICTURE 9(04) COMP VALUE ZERO.
+000870*---------------------------------------------------*
+000880*RUN-HISTORY LOG CONTROL AREAS
+000890*---------------------------------------------------*
+000900 77 WRK-RUNLOG-STATUS PICTURE X(02) VALUE SPACES.
+000910     88 WRK-RUNLOG-NOT-FOUND VALUE '35'.
+000920 77 WRK-TIME-OF-DAY PICTURE 9(08).
+000930*---------------------------------------------------*
+000940*RUN-DATE HEADER CONTROL AREAS
+000950*---------------------------------------------------*
+000960     COPY RUNDATE.
+000970*---------------------------------------------------*
+000980*EXCEPTION-REPORT CONTROL AREAS
+000990*---------------------------------------------------*
+001000     COPY EXCPTWS.
+001010*---------------------------------------------------*
+001020*JOB CONTROL FILE AREAS
+001030*---------------------------------------------------*
+001040     COPY CTLWS.
+001041     COPY CTLHWS.
+001050*---------------------------------------------------*
+001060*FISCAL PERIOD/WEEK CONTROL AREAS - FISCAL YEAR STARTS
+001070*ON THE MONTH BELOW PER FINANCE'S FISCAL CALENDAR
+001080*---------------------------------------------------*
+001090 77 WRK-FISCAL-START-MONTH PICTURE 9(02) VALUE 04.
+001100 77 WRK-FISCAL-PERIOD-CALC PICTURE S9(03) COMP VALUE ZERO.
+001110 77 WRK-FISCAL-PERIOD PICTURE 9(02) VALUE ZERO.
+001120 77 WRK-FISCAL-WEEK PICTURE 9(02) VALUE ZERO.
+001130 77 WRK-FISCAL-WEEK-REM PICTURE 9(02) VALUE ZERO.
+001140 77 WRK-FISCAL-DAYS-ELAPSED PICTURE 9(03) COMP VALUE ZERO.
+001150 77 WRK-FISCAL-MONTH-INDEX PICTURE 9(02) COMP VALUE ZERO.
+001160 77 WRK-FISCAL-MONTH-DAYS PICTURE 9(02) COMP VALUE ZERO.
+001170*---------------------------------------------------*
+001180*ELAPSED-DAYS-BETWEEN-TWO-DATES CONTROL AREAS
+001190*---------------------------------------------------*
+001200 77 WRK-YEAR-LESS-1 PICTURE 9(04) COMP VALUE ZERO.
+001210 77 WRK-LEAP-DAYS-BEFORE PICTURE 9(06) COMP VALUE ZERO.
+001220 77 WRK-DIV-Q PICTURE 9(06) COMP VALUE ZERO.
+001230 77 WRK-DIV-R PICTURE 9(06) COMP VALUE ZERO.
+001240 77 WRK-DOY-MONTH-INDEX PICTURE 9(02) COMP VALUE ZERO.
+001250 77 WRK-DOY-MONTH-DAYS PICTURE 9(02) COMP VALUE ZERO.
+001260 77 WRK-DAY-OF-YEAR PICTURE 9(03) COMP VALUE ZERO.
+001270 77 WRK-DAY-SERIAL PICTURE 9(08) COMP VALUE ZERO.
+001280 77 WRK-DAY-SERIAL-1 PICTURE 9(08) COMP VALUE ZERO.
+001290 77 WRK-DAY-SERIAL-2 PICTURE 9(08) COMP VALUE ZERO.
+001300 77 WRK-ELAPSED-FROM-YEAR PICTURE 9(04) VALUE ZERO.
+001310 77 WRK-ELAPSED-FROM-MONTH PICTURE 9(02) VALUE ZERO.
+001320 77 WRK-ELAPSED-FROM-DAY PICTURE 9(02) VALUE ZERO.
+001330 77 WRK-ELAPSED-DAYS PICTURE S9(08) COMP VALUE ZERO.
+001340 77 WRK-ELAPSED-DAYS-ED PICTURE 9(08) VALUE ZERO.
+001350 PROCEDURE DIVISION.
+001360*****************************************************
+001370*0000-MAINLINE
+001380*****************************************************
+001390 0000-MAINLINE.
+001400     PERFORM 1000-ACCEPT-DATE THRU 1000-EXIT.
+001410     IF NOT WRK-DATE-MODE-ELAPSED
+001420         DISPLAY 'DATA: ' WRK-DAY "/" WRK-MONTH "/" WRK-YEAR
+001430         PERFORM 2100-DETERMINE-LEAP-YEAR THRU 2100-EXIT
+001440         PERFORM 2300-DETERMINE-FISCAL-PERIOD THRU 2300-EXIT
+001450         PERFORM 2400-DETERMINE-FISCAL-WEEK THRU 2400-EXIT
+001460         DISPLAY 'FISCAL PERIOD: ' WRK-FISCAL-PERIOD
+001470             '  FISCAL WEEK: ' WRK-FISCAL-WEEK
+001480         PERFORM 3000-WRITE-RUNLOG THRU 3000-EXIT
+001490     END-IF.
+001500     PERFORM 5000-UPDATE-CONTROL-FILE THRU 5000-EXIT.
+001510     STOP RUN.
+001520*****************************************************
+001530*1000-ACCEPT-DATE - TODAY'S SYSTEM DATE, OR A KEYED
+001540*DATE THAT IS VALIDATED BEFORE IT IS ACCEPTED
+001550*****************************************************
+001560 1000-ACCEPT-DATE.
+001570     DISPLAY "DATE SOURCE - (T)ODAY, (K)EYED OR (E)LAPSED-DAYS".
+001580     ACCEPT WRK-DATE-MODE-SW.
+001590     IF WRK-DATE-MODE-ELAPSED
+001600         PERFORM 4000-ELAPSED-DAYS THRU 4000-EXIT
+001610     ELSE
+001620         IF WRK-DATE-MODE-KEYED
+001630             PERFORM 1100-KEY-DATE THRU 1100-EXIT
+001640         ELSE
+001650             ACCEPT WRK-DATA FROM DATE YYYYMMDD
+001660         END-IF
+001670     END-IF.
+001680 1000-EXIT.
+001690     EXIT.
+001700 1100-KEY-DATE.
+001710     MOVE 'N' TO WRK-DATE-VALID-SW.
+001720     PERFORM 1200-PROMPT-AND-VALIDATE THRU 1200-EXIT
+001730         UNTIL WRK-DATE-VALID.
+001740 1100-EXIT.
+001750     EXIT.
+001760 1200-PROMPT-AND-VALIDATE.
+001770     DISPLAY "ENTER YEAR (YYYY)".
+001780     ACCEPT WRK-YEAR.
+001790     DISPLAY "ENTER MONTH (MM)".
+001800     ACCEPT WRK-MONTH.
+001810     DISPLAY "ENTER DAY (DD)".
+001820     ACCEPT WRK-DAY.
+001830     PERFORM 2000-VALIDATE-DATE THRU 2000-EXIT.
+001840     IF WRK-DATE-INVALID
+001850         DISPLAY "ERRO - DATA INVALIDA, DIGITE NOVAMENTE"
+001860         PERFORM 1250-WRITE-EXCEPTION THRU 1250-EXIT
+001870     END-IF.
+001880 1200-EXIT.
+001890     EXIT.
+001900*****************************************************
+001910*1250-WRITE-EXCEPTION - APPENDS ONE RECORD TO THE
+001920*SHARED EXCEPTION REPORT FOR A REJECTED DATE
+001930*****************************************************
+001940 1250-WRITE-EXCEPTION.
+001950     OPEN EXTEND EXCEPTION-REPORT.
+001960     IF WRK-EXCPT-NOT-FOUND
+001970         OPEN OUTPUT EXCEPTION-REPORT
+001980     END-IF.
+001990     MOVE SPACES TO EXCPT-RECORD.
+002000     MOVE "VARIABLES2" TO EXCPT-PROGRAM.
+002010     ACCEPT EXCPT-DATE FROM DATE YYYYMMDD.
+002020     ACCEPT EXCPT-TIME FROM TIME.
+002030     STRING WRK-DAY "/" WRK-MONTH "/" WRK-YEAR DELIMITED BY SIZE
+002040         INTO EXCPT-INPUT.
+002050     MOVE "DATA INVALIDA" TO EXCPT-REASON.
+002060     WRITE EXCPT-RECORD.
+002070     CLOSE EXCEPTION-REPORT.
+002080 1250-EXIT.
+002090     EXIT.
+002100*****************************************************
+002110*2000-VALIDATE-DATE - MONTH MUST BE 1-12 AND DAY MUST
+002120*BE VALID FOR THAT MONTH, WITH FEBRUARY ADJUSTED FOR
+002130*LEAP YEARS
+002140*****************************************************
+002150 2000-VALIDATE-DATE.
+002160     MOVE 'Y' TO WRK-DATE-VALID-SW.
+002170     IF WRK-MONTH < 1 OR WRK-MONTH > 12
+002180         MOVE 'N' TO WRK-DATE-VALID-SW
+002190         GO TO 2000-EXIT
+002200     END-IF.
+002210     PERFORM 2100-DETERMINE-LEAP-YEAR THRU 2100-EXIT.
+002220     PERFORM 2200-DETERMINE-DAYS-IN-MONTH THRU 2200-EXIT.
+002230     IF WRK-DAY < 1 OR WRK-DAY > WRK-DAYS-IN-MONTH
+002240         MOVE 'N' TO WRK-DATE-VALID-SW
+002250     END-IF.
+002260 2000-EXIT.
+002270     EXIT.
+002280 2100-DETERMINE-LEAP-YEAR.
+002290     MOVE 'N' TO WRK-LEAP-YEAR-SW.
+002300     DIVIDE WRK-YEAR BY 4 GIVING WRK-YEAR-QUOT
+002310         REMAINDER WRK-YEAR-REM-4.
+002320     DIVIDE WRK-YEAR BY 100 GIVING WRK-YEAR-QUOT
+002330         REMAINDER WRK-YEAR-REM-100.
+002340     DIVIDE WRK-YEAR BY 400 GIVING WRK-YEAR-QUOT
+002350         REMAINDER WRK-YEAR-REM-400.
+002360     IF WRK-YEAR-REM-400 = 0
+002370         SET WRK-LEAP-YEAR TO TRUE
+002380     ELSE
+002390         IF WRK-YEAR-REM-100 NOT = 0 AND WRK-YEAR-REM-4 = 0
+002400             SET WRK-LEAP-YEAR TO TRUE
+002410         END-IF
+002420     END-IF.
+002430 2100-EXIT.
+002440     EXIT.
+002450 2200-DETERMINE-DAYS-IN-MONTH.
+002460     EVALUATE WRK-MONTH
+002470         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+002480             MOVE 31 TO WRK-DAYS-IN-MONTH
+002490         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+002500             MOVE 30 TO WRK-DAYS-IN-MONTH
+002510         WHEN 2
+002520             IF WRK-LEAP-YEAR
+002530                 MOVE 29 TO WRK-DAYS-IN-MONTH
+002540             ELSE
+002550                 MOVE 28 TO WRK-DAYS-IN-MONTH
+002560             END-IF
+002570         WHEN OTHER
+002580             MOVE 0 TO WRK-DAYS-IN-MONTH
+002590     END-EVALUATE.
+002600 2200-EXIT.
+002610     EXIT.
+002620*****************************************************
+002630*2300-DETERMINE-FISCAL-PERIOD - MAPS THE CALENDAR MONTH
+002640*ONTO A 1-12 FISCAL PERIOD BASED ON THE CONFIGURED
+002650*FISCAL-YEAR START MONTH
+002660*****************************************************
+002670 2300-DETERMINE-FISCAL-PERIOD.
+002680     COMPUTE WRK-FISCAL-PERIOD-CALC =
+002690         WRK-MONTH - WRK-FISCAL-START-MONTH + 1.
+002700     IF WRK-FISCAL-PERIOD-CALC < 1
+002710         ADD 12 TO WRK-FISCAL-PERIOD-CALC
+002720     END-IF.
+002730     MOVE WRK-FISCAL-PERIOD-CALC TO WRK-FISCAL-PERIOD.
+002740 2300-EXIT.
+002750     EXIT.
+002760*****************************************************
+002770*2400-DETERMINE-FISCAL-WEEK - COUNTS THE CALENDAR DAYS
+002780*FROM THE START OF THE FISCAL YEAR THROUGH THE CURRENT
+002790*DATE AND CONVERTS THAT INTO A FISCAL WEEK NUMBER
+002800*****************************************************
+002810 2400-DETERMINE-FISCAL-WEEK.
+002820     MOVE ZERO TO WRK-FISCAL-DAYS-ELAPSED.
+002830     MOVE WRK-FISCAL-START-MONTH TO WRK-FISCAL-MONTH-INDEX.
+002840     PERFORM 2410-ACCUMULATE-FISCAL-MONTH THRU 2410-EXIT
+002850         UNTIL WRK-FISCAL-MONTH-INDEX = WRK-MONTH.
+002860     ADD WRK-DAY TO WRK-FISCAL-DAYS-ELAPSED.
+002870     DIVIDE WRK-FISCAL-DAYS-ELAPSED BY 7
+002880         GIVING WRK-FISCAL-WEEK
+002890         REMAINDER WRK-FISCAL-WEEK-REM.
+002900     IF WRK-FISCAL-WEEK-REM > 0
+002910         ADD 1 TO WRK-FISCAL-WEEK
+002920     END-IF.
+002930 2400-EXIT.
+002940     EXIT.
+002950 2410-ACCUMULATE-FISCAL-MONTH.
+002960     PERFORM 2420-FISCAL-MONTH-DAYS THRU 2420-EXIT.
+002970     ADD WRK-FISCAL-MONTH-DAYS TO WRK-FISCAL-DAYS-ELAPSED.
+002980     ADD 1 TO WRK-FISCAL-MONTH-INDEX.
+002990     IF WRK-FISCAL-MONTH-INDEX > 12
+003000         MOVE 1 TO WRK-FISCAL-MONTH-INDEX
+003010     END-IF.
+003020 2410-EXIT.
+003030     EXIT.
+003040 2420-FISCAL-MONTH-DAYS.
+003050     EVALUATE WRK-FISCAL-MONTH-INDEX
+003060         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+003070             MOVE 31 TO WRK-FISCAL-MONTH-DAYS
+003080         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+003090             MOVE 30 TO WRK-FISCAL-MONTH-DAYS
+003100         WHEN 2
+003110             IF WRK-LEAP-YEAR
+003120                 MOVE 29 TO WRK-FISCAL-MONTH-DAYS
+003130             ELSE
+003140                 MOVE 28 TO WRK-FISCAL-MONTH-DAYS
+003150             END-IF
+003160         WHEN OTHER
+003170             MOVE 0 TO WRK-FISCAL-MONTH-DAYS
+003180     END-EVALUATE.
+003190 2420-EXIT.
+003200     EXIT.
+003210*****************************************************
+003220*2500-COMPUTE-DAY-SERIAL - CONVERTS WRK-YEAR/WRK-MONTH/
+003230*WRK-DAY INTO A SEQUENTIAL DAY NUMBER (DAYS SINCE THE
+003240*START OF THE PROLEPTIC GREGORIAN CALENDAR) SO THAT TWO
+003250*DATES CAN BE SUBTRACTED TO GET THE DAYS BETWEEN THEM
+003260*****************************************************
+003270 2500-COMPUTE-DAY-SERIAL.
+003280     COMPUTE WRK-YEAR-LESS-1 = WRK-YEAR - 1.
+003290     DIVIDE WRK-YEAR-LESS-1 BY 4 GIVING WRK-DIV-Q
+003300         REMAINDER WRK-DIV-R.
+003310     MOVE WRK-DIV-Q TO WRK-LEAP-DAYS-BEFORE.
+003320     DIVIDE WRK-YEAR-LESS-1 BY 100 GIVING WRK-DIV-Q
+003330         REMAINDER WRK-DIV-R.
+003340     SUBTRACT WRK-DIV-Q FROM WRK-LEAP-DAYS-BEFORE.
+003350     DIVIDE WRK-YEAR-LESS-1 BY 400 GIVING WRK-DIV-Q
+003360         REMAINDER WRK-DIV-R.
+003370     ADD WRK-DIV-Q TO WRK-LEAP-DAYS-BEFORE.
+003380     MOVE ZERO TO WRK-DAY-OF-YEAR.
+003390     MOVE 1 TO WRK-DOY-MONTH-INDEX.
+003400     PERFORM 2510-ACCUMULATE-DOY-MONTH THRU 2510-EXIT
+003410         UNTIL WRK-DOY-MONTH-INDEX = WRK-MONTH.
+003420     ADD WRK-DAY TO WRK-DAY-OF-YEAR.
+003430     COMPUTE WRK-DAY-SERIAL = WRK-YEAR-LESS-1 * 365
+003440         + WRK-LEAP-DAYS-BEFORE + WRK-DAY-OF-YEAR.
+003450 2500-EXIT.
+003460     EXIT.
+003470 2510-ACCUMULATE-DOY-MONTH.
+003480     PERFORM 2520-DOY-MONTH-DAYS THRU 2520-EXIT.
+003490     ADD WRK-DOY-MONTH-DAYS TO WRK-DAY-OF-YEAR.
+003500     ADD 1 TO WRK-DOY-MONTH-INDEX.
+003510 2510-EXIT.
+003520     EXIT.
+003530 2520-DOY-MONTH-DAYS.
+003540     EVALUATE WRK-DOY-MONTH-INDEX
+003550         WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+003560             MOVE 31 TO WRK-DOY-MONTH-DAYS
+003570         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+003580             MOVE 30 TO WRK-DOY-MONTH-DAYS
+003590         WHEN 2
+003600             IF WRK-LEAP-YEAR
+003610                 MOVE 29 TO WRK-DOY-MONTH-DAYS
+003620             ELSE
+003630                 MOVE 28 TO WRK-DOY-MONTH-DAYS
+003640             END-IF
+003650         WHEN OTHER
+003660             MOVE 0 TO WRK-DOY-MONTH-DAYS
+003670     END-EVALUATE.
+003680 2520-EXIT.
+003690     EXIT.
+003700*****************************************************
+003710*3000-WRITE-RUNLOG - APPENDS ONE LINE PER EXECUTION,
+003720*CREATING THE LOG ON THE FIRST RUN
+003730*****************************************************
+003740 3000-WRITE-RUNLOG.
+003750     ACCEPT WRK-TIME-OF-DAY FROM TIME.
+003760     ACCEPT WRK-RUN-DATE FROM DATE YYYYMMDD.
+003770     PERFORM 3050-BUILD-DATE-ED THRU 3050-EXIT.
+003780     OPEN EXTEND RUNLOG-FILE.
+003790     IF WRK-RUNLOG-NOT-FOUND
+003800         OPEN OUTPUT RUNLOG-FILE
+003810     END-IF.
+003820     MOVE SPACES TO RUNLOG-RECORD.
+003830     MOVE WRK-YEAR TO RUNLOG-YEAR.
+003840     MOVE '/' TO RUNLOG-SEP1.
+003850     MOVE WRK-MONTH TO RUNLOG-MONTH.
+003860     MOVE '/' TO RUNLOG-SEP2.
+003870     MOVE WRK-DAY TO RUNLOG-DAY.
+003880     MOVE WRK-TIME-OF-DAY TO RUNLOG-TIME.
+003890     MOVE WRK-RUN-DATE-ED TO RUNLOG-RUN-DATE.
+003900     SET RUNLOG-MODE-KEYED TO TRUE.
+003910     WRITE RUNLOG-RECORD.
+003920     CLOSE RUNLOG-FILE.
+003930 3000-EXIT.
+003940     EXIT.
+003950 3050-BUILD-DATE-ED.
+003960     MOVE SPACES TO WRK-RUN-DATE-ED.
+003970     STRING WRK-RUN-MONTH DELIMITED BY SIZE
+003980            "/" DELIMITED BY SIZE
+003990            WRK-RUN-DAY DELIMITED BY SIZE
+004000            "/" DELIMITED BY SIZE
+004010            WRK-RUN-YEAR DELIMITED BY SIZE
+004020         INTO WRK-RUN-DATE-ED.
+004030 3050-EXIT.
+004040     EXIT.
+004050*****************************************************
+004060*4000-ELAPSED-DAYS - KEYS IN TWO DATES AND DISPLAYS THE
+004070*NUMBER OF CALENDAR DAYS BETWEEN THEM, FOR FLAGGING
+004080*OVERDUE BATCH JOBS AGAINST THEIR SCHEDULED RUN DATE
+004090*****************************************************
+004100 4000-ELAPSED-DAYS.
+004110     DISPLAY "FIRST DATE".
+004120     PERFORM 1100-KEY-DATE THRU 1100-EXIT.
+004130     MOVE WRK-YEAR TO WRK-ELAPSED-FROM-YEAR.
+004140     MOVE WRK-MONTH TO WRK-ELAPSED-FROM-MONTH.
+004150     MOVE WRK-DAY TO WRK-ELAPSED-FROM-DAY.
+004160     PERFORM 2500-COMPUTE-DAY-SERIAL THRU 2500-EXIT.
+004170     MOVE WRK-DAY-SERIAL TO WRK-DAY-SERIAL-1.
+004180     DISPLAY "SECOND DATE".
+004190     PERFORM 1100-KEY-DATE THRU 1100-EXIT.
+004200     PERFORM 2500-COMPUTE-DAY-SERIAL THRU 2500-EXIT.
+004210     MOVE WRK-DAY-SERIAL TO WRK-DAY-SERIAL-2.
+004220     COMPUTE WRK-ELAPSED-DAYS =
+004230         WRK-DAY-SERIAL-2 - WRK-DAY-SERIAL-1.
+004240     IF WRK-ELAPSED-DAYS < 0
+004250         MULTIPLY WRK-ELAPSED-DAYS BY -1
+004260             GIVING WRK-ELAPSED-DAYS
+004270     END-IF.
+004280     MOVE WRK-ELAPSED-DAYS TO WRK-ELAPSED-DAYS-ED.
+004290     DISPLAY "ELAPSED DAYS: " WRK-ELAPSED-DAYS-ED.
+004300     PERFORM 4050-WRITE-ELAPSED-RUNLOG THRU 4050-EXIT.
+004310 4000-EXIT.
+004320     EXIT.
+004330*****************************************************
+004340*4050-WRITE-ELAPSED-RUNLOG - APPENDS ONE LINE FOR AN
+004350*ELAPSED-DAYS RUN, CARRYING BOTH KEYED DATES AND THE
+004360*COMPUTED DAY COUNT SO THIS ENTRY IS NOT MISTAKEN FOR
+004370*A PLAIN KEYED-MODE ENTRY IN THE RUN-HISTORY LOG
+004380*****************************************************
+004390 4050-WRITE-ELAPSED-RUNLOG.
+004400     ACCEPT WRK-TIME-OF-DAY FROM TIME.
+004410     ACCEPT WRK-RUN-DATE FROM DATE YYYYMMDD.
+004420     PERFORM 3050-BUILD-DATE-ED THRU 3050-EXIT.
+004430     OPEN EXTEND RUNLOG-FILE.
+004440     IF WRK-RUNLOG-NOT-FOUND
+004450         OPEN OUTPUT RUNLOG-FILE
+004460     END-IF.
+004470     MOVE SPACES TO RUNLOG-RECORD.
+004480     MOVE WRK-YEAR TO RUNLOG-YEAR.
+004490     MOVE '/' TO RUNLOG-SEP1.
+004500     MOVE WRK-MONTH TO RUNLOG-MONTH.
+004510     MOVE '/' TO RUNLOG-SEP2.
+004520     MOVE WRK-DAY TO RUNLOG-DAY.
+004530     MOVE WRK-TIME-OF-DAY TO RUNLOG-TIME.
+004540     MOVE WRK-RUN-DATE-ED TO RUNLOG-RUN-DATE.
+004550     SET RUNLOG-MODE-ELAPSED TO TRUE.
+004560     MOVE WRK-ELAPSED-FROM-YEAR TO RUNLOG-ELAPSED-FROM-YEAR.
+004570     MOVE WRK-ELAPSED-FROM-MONTH TO RUNLOG-ELAPSED-FROM-MONTH.
+004580     MOVE WRK-ELAPSED-FROM-DAY TO RUNLOG-ELAPSED-FROM-DAY.
+004590     MOVE WRK-ELAPSED-DAYS TO RUNLOG-ELAPSED-DAYS.
+004600     WRITE RUNLOG-RECORD.
+004610     CLOSE RUNLOG-FILE.
+004620 4050-EXIT.
+004630     EXIT.
+004640*****************************************************
+004650*5000-UPDATE-CONTROL-FILE - RECORDS WHEN VARIABLES2
+004660*LAST RAN IN THE SHARED JOB CONTROL FILE. KEYED MODE
+004670*CHECKS ONE DATE, SO THE RECORD COUNT IS ONE. ELAPSED
+004680*MODE CHECKS TWO DATES, SO THE RECORD COUNT IS TWO
+004690*****************************************************
+004700 5000-UPDATE-CONTROL-FILE.
+004710     OPEN I-O CONTROL-FILE.
+004720     IF WRK-CTL-NOT-FOUND
+004730         OPEN OUTPUT CONTROL-FILE
+004740         CLOSE CONTROL-FILE
+004750         OPEN I-O CONTROL-FILE
+004760     END-IF.
+004770     MOVE "VARIABLES2" TO CTL-PROGRAM.
+004780     ACCEPT CTL-LAST-RUN-DATE FROM DATE YYYYMMDD.
+004790     ACCEPT CTL-LAST-RUN-TIME FROM TIME.
+004800     IF WRK-DATE-MODE-ELAPSED
+004810         MOVE 2 TO CTL-RECORD-COUNT
+004820     ELSE
+004830         MOVE 1 TO CTL-RECORD-COUNT
+004840     END-IF.
+004850     WRITE CTL-RECORD
+004860         INVALID KEY
+004870             REWRITE CTL-RECORD
+004880     END-WRITE.
+004890     CLOSE CONTROL-FILE.
+004895     PERFORM 5050-APPEND-HISTORY THRU 5050-EXIT.
+004900 5000-EXIT.
+004910     EXIT.
+004911*****************************************************
+004912*5050-APPEND-HISTORY - ADDS ONE ROW TO THE APPEND-ONLY
+004913*JOB CONTROL HISTORY LOG SO CTLRPT CAN SHOW THE LAST N
+004914*RUNS OF EACH PROGRAM, NOT JUST THE LATEST ONE
+004915*****************************************************
+004916 5050-APPEND-HISTORY.
+004917     OPEN EXTEND HISTORY-FILE.
+004918     IF WRK-CTLH-NOT-FOUND
+004919         OPEN OUTPUT HISTORY-FILE
+004920     END-IF.
+004921     MOVE SPACES TO CTL-HIST-RECORD.
+004922     MOVE CTL-PROGRAM TO CTL-HIST-PROGRAM.
+004923     MOVE CTL-LAST-RUN-DATE TO CTL-HIST-RUN-DATE.
+004924     MOVE CTL-LAST-RUN-TIME TO CTL-HIST-RUN-TIME.
+004925     MOVE CTL-RECORD-COUNT TO CTL-HIST-RECORD-COUNT.
+004926     WRITE CTL-HIST-RECORD.
+004927     CLOSE HISTORY-FILE.
+004928 5050-EXIT.
+004929     EXIT.
