@@ -0,0 +1,171 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DAILYJOB.
+000030 AUTHOR. RAS.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080*OBJECTIVE = RUN CPF, COMMA, OPERATORS AND VARIABLES2
+000090*AS ONE DAILY BATCH JOB, EACH STEP IN BATCH MODE, AND
+000100*RECORD THE START/STOP TIME AND OUTCOME OF EVERY STEP
+000110*TO A JOB LOG SO OPERATIONS CAN SEE WHAT RAN OVERNIGHT
+000120*WITHOUT WATCHING THE CONSOLE.
+000130*---------------------------------------------------*
+000140*A FAILED STEP DOES NOT ABORT THE JOB - THE REMAINING
+000150*STEPS ARE INDEPENDENT OF EACH OTHER AND ARE ALLOWED TO
+000160*RUN, BUT THE STEP IS LOGGED AS FAILED AND THE JOB AS A
+000170*WHOLE ENDS WITH A NON-ZERO RETURN CODE SO THE SCHEDULER
+000180*CAN FLAG THE NIGHT'S RUN FOR FOLLOW-UP.
+000190*****************************************************
+000200*MODIFICATION HISTORY
+000210*DATE       INIT DESCRIPTION
+000220*2026-08-09 RAS  ORIGINAL PROGRAM
+000230*****************************************************
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT JOB-LOG-FILE ASSIGN TO "JOBLOG"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WRK-JOBLOG-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD JOB-LOG-FILE.
+000330 01 JOB-LOG-RECORD.
+000340     05 JOBLOG-PROGRAM PICTURE X(10).
+000350     05 FILLER PICTURE X(01).
+000360     05 JOBLOG-EVENT PICTURE X(08).
+000370     05 FILLER PICTURE X(01).
+000380     05 JOBLOG-DATE PICTURE 9(08).
+000390     05 FILLER PICTURE X(01).
+000400     05 JOBLOG-TIME PICTURE 9(08).
+000410     05 FILLER PICTURE X(01).
+000420     05 JOBLOG-STATUS PICTURE X(10).
+000430     05 FILLER PICTURE X(21).
+000440 WORKING-STORAGE SECTION.
+000450*---------------------------------------------------*
+000460*JOB LOG CONTROL AREAS
+000470*---------------------------------------------------*
+000480 77 WRK-JOBLOG-STATUS PICTURE X(02) VALUE SPACES.
+000490     88 WRK-JOBLOG-NOT-FOUND VALUE '35'.
+000500 77 WRK-STEP-PROGRAM PICTURE X(10) VALUE SPACES.
+000510 77 WRK-STEP-EVENT PICTURE X(08) VALUE SPACES.
+000520 77 WRK-STEP-STATUS PICTURE X(10) VALUE SPACES.
+000530 77 WRK-COMMAND-LINE PICTURE X(80) VALUE SPACES.
+000540 77 WRK-STEP-RETURN-CODE PICTURE S9(08) COMP VALUE ZERO.
+000550 77 WRK-JOB-FAILED-SW PICTURE X(01) VALUE 'N'.
+000560     88 WRK-JOB-FAILED VALUE 'Y'.
+000570 PROCEDURE DIVISION.
+000580*****************************************************
+000590*0000-MAINLINE
+000600*****************************************************
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000630     PERFORM 2000-RUN-CPF-STEP THRU 2000-EXIT.
+000640     PERFORM 3000-RUN-COMMA-STEP THRU 3000-EXIT.
+000650     PERFORM 4000-RUN-OPERATORS-STEP THRU 4000-EXIT.
+000660     PERFORM 5000-RUN-VARIABLES2-STEP THRU 5000-EXIT.
+000670     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000680     IF WRK-JOB-FAILED
+000690         MOVE 1 TO RETURN-CODE
+000700     END-IF.
+000710     STOP RUN.
+000720*****************************************************
+000730*1000-INITIALIZE - OPENS THE JOB LOG, CREATING IT ON
+000740*THE FIRST RUN THE SAME WAY RUNLOG AND THE EXCEPTION
+000750*REPORT DO
+000760*****************************************************
+000770 1000-INITIALIZE.
+000780     OPEN EXTEND JOB-LOG-FILE.
+000790     IF WRK-JOBLOG-NOT-FOUND
+000800         OPEN OUTPUT JOB-LOG-FILE
+000810     END-IF.
+000820 1000-EXIT.
+000830     EXIT.
+000840*****************************************************
+000850*2000-RUN-CPF-STEP - CPF HAS NO FURTHER PROMPTS ONCE
+000860*BATCH MODE IS SELECTED
+000870*****************************************************
+000880 2000-RUN-CPF-STEP.
+000890     MOVE "CPF" TO WRK-STEP-PROGRAM.
+000900     MOVE "printf 'B\n' | ./CPF >/dev/null 2>&1"
+000910         TO WRK-COMMAND-LINE.
+000920     PERFORM 8000-RUN-STEP THRU 8000-EXIT.
+000930 2000-EXIT.
+000940     EXIT.
+000950*****************************************************
+000960*3000-RUN-COMMA-STEP - COMMA ALSO PROMPTS FOR A
+000970*CURRENCY REGARDLESS OF MODE
+000980*****************************************************
+000990 3000-RUN-COMMA-STEP.
+001000     MOVE "COMMA" TO WRK-STEP-PROGRAM.
+001010     MOVE "printf 'B\nBRL\n' | ./COMMA >/dev/null 2>&1"
+001020         TO WRK-COMMAND-LINE.
+001030     PERFORM 8000-RUN-STEP THRU 8000-EXIT.
+001040 3000-EXIT.
+001050     EXIT.
+001060*****************************************************
+001070*4000-RUN-OPERATORS-STEP - OPERATORS HAS NO FURTHER
+001080*PROMPTS ONCE BATCH MODE IS SELECTED
+001090*****************************************************
+001100 4000-RUN-OPERATORS-STEP.
+001110     MOVE "OPERATORS" TO WRK-STEP-PROGRAM.
+001120     MOVE "printf 'B\n' | ./OPERATORS >/dev/null 2>&1"
+001130         TO WRK-COMMAND-LINE.
+001140     PERFORM 8000-RUN-STEP THRU 8000-EXIT.
+001150 4000-EXIT.
+001160     EXIT.
+001170*****************************************************
+001180*5000-RUN-VARIABLES2-STEP - VARIABLES2 HAS NO BATCH
+001190*MODE OF ITS OWN, SO THE JOB RUNS IT AGAINST TODAY'S
+001200*SYSTEM DATE
+001210*****************************************************
+001220 5000-RUN-VARIABLES2-STEP.
+001230     MOVE "VARIABLES2" TO WRK-STEP-PROGRAM.
+001240     MOVE "printf 'T\n' | ./VARIABLES2 >/dev/null 2>&1"
+001250         TO WRK-COMMAND-LINE.
+001260     PERFORM 8000-RUN-STEP THRU 8000-EXIT.
+001270 5000-EXIT.
+001280     EXIT.
+001290*****************************************************
+001300*8000-RUN-STEP - LOGS THE START OF THE STEP, SHELLS
+001310*OUT TO RUN IT, THEN LOGS THE OUTCOME. A NON-ZERO
+001320*RETURN CODE IS LOGGED AS FAILED AND FLAGS THE JOB AS
+001330*A WHOLE, BUT THE NEXT STEP IS STILL ATTEMPTED
+001340*****************************************************
+001350 8000-RUN-STEP.
+001360     MOVE "START" TO WRK-STEP-EVENT.
+001370     MOVE "RUNNING" TO WRK-STEP-STATUS.
+001380     PERFORM 8500-WRITE-STEP-LOG THRU 8500-EXIT.
+001390     CALL "SYSTEM" USING WRK-COMMAND-LINE.
+001400     MOVE RETURN-CODE TO WRK-STEP-RETURN-CODE.
+001410     MOVE "STOP" TO WRK-STEP-EVENT.
+001420     IF WRK-STEP-RETURN-CODE = 0
+001430         MOVE "SUCCESS" TO WRK-STEP-STATUS
+001440     ELSE
+001450         MOVE "FAILED" TO WRK-STEP-STATUS
+001460         SET WRK-JOB-FAILED TO TRUE
+001470     END-IF.
+001480     PERFORM 8500-WRITE-STEP-LOG THRU 8500-EXIT.
+001490 8000-EXIT.
+001500     EXIT.
+001510*****************************************************
+001520*8500-WRITE-STEP-LOG - APPENDS ONE RECORD TO JOBLOG
+001530*FOR THE CURRENT STEP/EVENT
+001540*****************************************************
+001550 8500-WRITE-STEP-LOG.
+001560     MOVE SPACES TO JOB-LOG-RECORD.
+001570     MOVE WRK-STEP-PROGRAM TO JOBLOG-PROGRAM.
+001580     MOVE WRK-STEP-EVENT TO JOBLOG-EVENT.
+001590     ACCEPT JOBLOG-DATE FROM DATE YYYYMMDD.
+001600     ACCEPT JOBLOG-TIME FROM TIME.
+001610     MOVE WRK-STEP-STATUS TO JOBLOG-STATUS.
+001620     WRITE JOB-LOG-RECORD.
+001630 8500-EXIT.
+001640     EXIT.
+001650*****************************************************
+001660*9000-TERMINATE - CLOSES THE JOB LOG
+001670*****************************************************
+001680 9000-TERMINATE.
+001690     CLOSE JOB-LOG-FILE.
+001700 9000-EXIT.
+001710     EXIT.
