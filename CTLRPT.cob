@@ -0,0 +1,287 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CTLRPT.
+000030 AUTHOR. RAS.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080*OBJECTIVE = PRINT A RUN-HISTORY REPORT FROM THE SHARED
+000090*JOB CONTROL HISTORY LOG - THE LAST WRK-MAX-RUNS RUNS OF
+000100*EACH PROGRAM, MOST RECENT FIRST, SO OPERATIONS CAN SEE
+000110*AT A GLANCE WHETHER A PROGRAM HAS BEEN RUNNING ON
+000120*SCHEDULE WITHOUT OPENING THE LOG DIRECTLY. THE OLDER
+000130*CTLFILE IS KEYED ONE ROW PER PROGRAM (AN UPSERT
+000140*TARGET), SO IT CAN ONLY EVER HOLD THE LATEST RUN - THIS
+000150*REPORT READS CTLHIST INSTEAD, WHICH IS APPENDED TO ONCE
+000160*PER RUN ALONGSIDE THE CTLFILE UPSERT.
+000170*****************************************************
+000180*MODIFICATION HISTORY
+000190*DATE       INIT DESCRIPTION
+000200*2026-08-09 RAS  ORIGINAL PROGRAM
+000210*2026-08-09 RAS  REWORKED TO READ THE APPEND-ONLY CTLHIST
+000220*                LOG INSTEAD OF CTLFILE, SO THIS IS A
+000230*                TRUE RUN-HISTORY REPORT (LAST N RUNS PER
+000240*                PROGRAM) RATHER THAN A LAST-RUN-ONLY
+000250*                STATUS REPORT.
+000260*****************************************************
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     COPY CTLHSEL.
+000310     SELECT CTL-RPT-FILE ASSIGN TO "CTLRPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350     COPY CTLHFD.
+000360 FD CTL-RPT-FILE.
+000370 01 CTL-RPT-RECORD PICTURE X(80).
+000380 WORKING-STORAGE SECTION.
+000390*---------------------------------------------------*
+000400*JOB CONTROL HISTORY LOG AREAS
+000410*---------------------------------------------------*
+000420     COPY CTLHWS.
+000430 77 WRK-HIST-EOF-SW PICTURE X(01) VALUE 'N'.
+000440     88 WRK-HIST-EOF VALUE 'Y'.
+000450*---------------------------------------------------*
+000460*IN-MEMORY RUN-HISTORY TABLE - UP TO WRK-MAX-PROGS
+000470*DISTINCT PROGRAM NAMES, KEEPING THE LAST WRK-MAX-RUNS
+000480*RUNS OF EACH (OLDEST IN SLOT 1, NEWEST IN THE HIGHEST
+000490*FILLED SLOT) - ONLY CPF, COMMA, OPERATORS AND
+000500*VARIABLES2 WRITE TO CTLHIST TODAY, SO THE TABLE HAS
+000510*ROOM TO SPARE
+000520*---------------------------------------------------*
+000530 77 WRK-MAX-PROGS PICTURE 9(02) COMP VALUE 10.
+000540 77 WRK-MAX-RUNS PICTURE 9(02) COMP VALUE 5.
+000550 01 WRK-HIST-TABLE.
+000560     05 WRK-HIST-PROG OCCURS 10 TIMES.
+000570         10 WRK-HIST-PROG-NAME PICTURE X(10) VALUE SPACES.
+000580         10 WRK-HIST-PROG-RUNS PICTURE 9(02) COMP VALUE ZERO.
+000590         10 WRK-HIST-RUN OCCURS 5 TIMES.
+000600             15 WRK-HIST-RUN-DATE PICTURE 9(08) VALUE ZERO.
+000610             15 WRK-HIST-RUN-TIME PICTURE 9(08) VALUE ZERO.
+000620             15 WRK-HIST-RUN-COUNT PICTURE 9(07) VALUE ZERO.
+000630 77 WRK-HIST-PROG-TOTAL PICTURE 9(02) COMP VALUE ZERO.
+000640 77 WRK-SRCH-SUB PICTURE 9(02) COMP VALUE ZERO.
+000650 77 WRK-PROG-SUB PICTURE 9(02) COMP VALUE ZERO.
+000660 77 WRK-RUN-SUB PICTURE 9(02) COMP VALUE ZERO.
+000670 77 WRK-RUN-NEXT-SUB PICTURE 9(02) COMP VALUE ZERO.
+000680 77 WRK-FOUND-SW PICTURE X(01) VALUE 'N'.
+000690     88 WRK-FOUND VALUE 'Y'.
+000700*---------------------------------------------------*
+000710*REPORT LINE EDIT AREAS
+000720*---------------------------------------------------*
+000730 77 WRK-CTL-DATE-ED PICTURE X(10) VALUE SPACES.
+000740 77 WRK-CTL-TIME-ED PICTURE X(08) VALUE SPACES.
+000750 77 WRK-CTL-COUNT-ED PICTURE Z(06)9.
+000760 PROCEDURE DIVISION.
+000770*****************************************************
+000780*0000-MAINLINE
+000790*****************************************************
+000800 0000-MAINLINE.
+000810     PERFORM 1000-OPEN-FILES THRU 1000-EXIT.
+000820     PERFORM 2000-PRINT-HEADER THRU 2000-EXIT.
+000830     PERFORM 3000-LOAD-HISTORY THRU 3000-EXIT.
+000840     MOVE ZERO TO WRK-PROG-SUB.
+000850     PERFORM 4000-PRINT-PROGRAM THRU 4000-EXIT
+000860         UNTIL WRK-PROG-SUB = WRK-HIST-PROG-TOTAL.
+000870     PERFORM 9000-CLOSE-FILES THRU 9000-EXIT.
+000880     STOP RUN.
+000890*****************************************************
+000900*1000-OPEN-FILES - OPENS THE HISTORY LOG FOR READ-ONLY
+000910*SEQUENTIAL ACCESS AND THE REPORT FOR OUTPUT
+000920*****************************************************
+000930 1000-OPEN-FILES.
+000940     OPEN INPUT HISTORY-FILE.
+000950     OPEN OUTPUT CTL-RPT-FILE.
+000960 1000-EXIT.
+000970     EXIT.
+000980*****************************************************
+000990*2000-PRINT-HEADER
+001000*****************************************************
+001010 2000-PRINT-HEADER.
+001020     MOVE SPACES TO CTL-RPT-RECORD.
+001030     STRING "PROGRAM RUN HISTORY - MOST RECENT FIRST"
+001040         DELIMITED BY SIZE
+001050         INTO CTL-RPT-RECORD.
+001060     WRITE CTL-RPT-RECORD.
+001070     MOVE SPACES TO CTL-RPT-RECORD.
+001080     STRING "    RUN DATE      RUN TIME      RECORDS"
+001090         DELIMITED BY SIZE
+001100         INTO CTL-RPT-RECORD.
+001110     WRITE CTL-RPT-RECORD.
+001120 2000-EXIT.
+001130     EXIT.
+001140*****************************************************
+001150*3000-LOAD-HISTORY - READS THE WHOLE CTLHIST LOG INTO
+001160*THE IN-MEMORY TABLE, KEEPING ONLY THE LAST WRK-MAX-RUNS
+001170*ROWS PER PROGRAM
+001180*****************************************************
+001190 3000-LOAD-HISTORY.
+001200     PERFORM 3100-READ-HISTORY THRU 3100-EXIT.
+001210     PERFORM 3200-STORE-RECORD THRU 3200-EXIT
+001220         UNTIL WRK-HIST-EOF.
+001230 3000-EXIT.
+001240     EXIT.
+001250*****************************************************
+001260*3100-READ-HISTORY - READS ONE CTLHIST RECORD IN FILE
+001270*(CHRONOLOGICAL APPEND) ORDER
+001280*****************************************************
+001290 3100-READ-HISTORY.
+001300     READ HISTORY-FILE
+001310         AT END
+001320             SET WRK-HIST-EOF TO TRUE
+001330     END-READ.
+001340 3100-EXIT.
+001350     EXIT.
+001360*****************************************************
+001370*3200-STORE-RECORD - FILES ONE HISTORY RECORD UNDER ITS
+001380*PROGRAM'S TABLE ENTRY, THEN READS THE NEXT ONE
+001390*****************************************************
+001400 3200-STORE-RECORD.
+001410     PERFORM 3210-FIND-OR-ADD-PROGRAM THRU 3210-EXIT.
+001420     PERFORM 3220-ADD-RUN THRU 3220-EXIT.
+001430     PERFORM 3100-READ-HISTORY THRU 3100-EXIT.
+001440 3200-EXIT.
+001450     EXIT.
+001460*****************************************************
+001470*3210-FIND-OR-ADD-PROGRAM - LOCATES THIS RECORD'S
+001480*PROGRAM IN THE TABLE, ADDING A NEW ENTRY IF THIS IS
+001490*THE FIRST TIME THE PROGRAM HAS BEEN SEEN
+001500*****************************************************
+001510 3210-FIND-OR-ADD-PROGRAM.
+001520     MOVE 'N' TO WRK-FOUND-SW.
+001530     MOVE ZERO TO WRK-SRCH-SUB.
+001540     PERFORM 3211-SEARCH-PROGRAM THRU 3211-EXIT
+001550         UNTIL WRK-SRCH-SUB = WRK-HIST-PROG-TOTAL
+001560             OR WRK-FOUND.
+001570     IF WRK-FOUND
+001580         MOVE WRK-SRCH-SUB TO WRK-PROG-SUB
+001590     ELSE
+001600         ADD 1 TO WRK-HIST-PROG-TOTAL
+001610         MOVE WRK-HIST-PROG-TOTAL TO WRK-PROG-SUB
+001620         MOVE CTL-HIST-PROGRAM TO WRK-HIST-PROG-NAME(WRK-PROG-SUB)
+001630         MOVE ZERO TO WRK-HIST-PROG-RUNS(WRK-PROG-SUB)
+001640     END-IF.
+001650 3210-EXIT.
+001660     EXIT.
+001670*****************************************************
+001680*3211-SEARCH-PROGRAM - CHECKS ONE TABLE SLOT FOR A
+001690*PROGRAM-NAME MATCH
+001700*****************************************************
+001710 3211-SEARCH-PROGRAM.
+001720     ADD 1 TO WRK-SRCH-SUB.
+001730     IF WRK-HIST-PROG-NAME(WRK-SRCH-SUB) = CTL-HIST-PROGRAM
+001740         SET WRK-FOUND TO TRUE
+001750     END-IF.
+001760 3211-EXIT.
+001770     EXIT.
+001780*****************************************************
+001790*3220-ADD-RUN - APPENDS ONE RUN TO THE CURRENT PROGRAM'S
+001800*SLOT, DROPPING THE OLDEST RUN ONCE WRK-MAX-RUNS IS
+001810*REACHED
+001820*****************************************************
+001830 3220-ADD-RUN.
+001840     IF WRK-HIST-PROG-RUNS(WRK-PROG-SUB) >= WRK-MAX-RUNS
+001850         PERFORM 3221-SHIFT-RUNS THRU 3221-EXIT
+001860     ELSE
+001870         ADD 1 TO WRK-HIST-PROG-RUNS(WRK-PROG-SUB)
+001880     END-IF.
+001890     MOVE CTL-HIST-RUN-DATE TO WRK-HIST-RUN-DATE
+001900         (WRK-PROG-SUB, WRK-HIST-PROG-RUNS(WRK-PROG-SUB)).
+001910     MOVE CTL-HIST-RUN-TIME TO WRK-HIST-RUN-TIME
+001920         (WRK-PROG-SUB, WRK-HIST-PROG-RUNS(WRK-PROG-SUB)).
+001930     MOVE CTL-HIST-RECORD-COUNT TO WRK-HIST-RUN-COUNT
+001940         (WRK-PROG-SUB, WRK-HIST-PROG-RUNS(WRK-PROG-SUB)).
+001950 3220-EXIT.
+001960     EXIT.
+001970*****************************************************
+001980*3221-SHIFT-RUNS - DROPS THE OLDEST RUN (SLOT 1) BY
+001990*SLIDING EVERY OTHER RUN DOWN ONE SLOT, OPENING UP THE
+002000*LAST SLOT FOR THE NEW RUN
+002010*****************************************************
+002020 3221-SHIFT-RUNS.
+002030     MOVE 1 TO WRK-RUN-SUB.
+002040     PERFORM 3222-SHIFT-ONE THRU 3222-EXIT
+002050         UNTIL WRK-RUN-SUB = WRK-MAX-RUNS.
+002060 3221-EXIT.
+002070     EXIT.
+002080*****************************************************
+002090*3222-SHIFT-ONE - COPIES ONE SLOT INTO THE SLOT BEFORE
+002100*IT
+002110*****************************************************
+002120 3222-SHIFT-ONE.
+002130     COMPUTE WRK-RUN-NEXT-SUB = WRK-RUN-SUB + 1.
+002140     MOVE WRK-HIST-RUN-DATE(WRK-PROG-SUB, WRK-RUN-NEXT-SUB)
+002150         TO WRK-HIST-RUN-DATE(WRK-PROG-SUB, WRK-RUN-SUB).
+002160     MOVE WRK-HIST-RUN-TIME(WRK-PROG-SUB, WRK-RUN-NEXT-SUB)
+002170         TO WRK-HIST-RUN-TIME(WRK-PROG-SUB, WRK-RUN-SUB).
+002180     MOVE WRK-HIST-RUN-COUNT(WRK-PROG-SUB, WRK-RUN-NEXT-SUB)
+002190         TO WRK-HIST-RUN-COUNT(WRK-PROG-SUB, WRK-RUN-SUB).
+002200     ADD 1 TO WRK-RUN-SUB.
+002210 3222-EXIT.
+002220     EXIT.
+002230*****************************************************
+002240*4000-PRINT-PROGRAM - PRINTS ONE PROGRAM'S NAME HEADER
+002250*FOLLOWED BY ITS STORED RUNS, MOST RECENT FIRST
+002260*****************************************************
+002270 4000-PRINT-PROGRAM.
+002280     ADD 1 TO WRK-PROG-SUB.
+002290     PERFORM 4100-PRINT-PROGRAM-HEADER THRU 4100-EXIT.
+002300     MOVE WRK-HIST-PROG-RUNS(WRK-PROG-SUB) TO WRK-RUN-SUB.
+002310     PERFORM 4200-PRINT-RUN THRU 4200-EXIT
+002320         UNTIL WRK-RUN-SUB = 0.
+002330 4000-EXIT.
+002340     EXIT.
+002350*****************************************************
+002360*4100-PRINT-PROGRAM-HEADER
+002370*****************************************************
+002380 4100-PRINT-PROGRAM-HEADER.
+002390     MOVE SPACES TO CTL-RPT-RECORD.
+002400     STRING WRK-HIST-PROG-NAME(WRK-PROG-SUB) DELIMITED BY SIZE
+002410         INTO CTL-RPT-RECORD.
+002420     WRITE CTL-RPT-RECORD.
+002430 4100-EXIT.
+002440     EXIT.
+002450*****************************************************
+002460*4200-PRINT-RUN - FORMATS ONE RUN LINE, THEN STEPS TO
+002470*THE NEXT OLDER RUN IN THIS PROGRAM'S SLOT
+002480*****************************************************
+002490 4200-PRINT-RUN.
+002500     MOVE SPACES TO CTL-RPT-RECORD.
+002510     MOVE WRK-HIST-RUN-DATE(WRK-PROG-SUB, WRK-RUN-SUB)(1:4)
+002520         TO WRK-CTL-DATE-ED(1:4).
+002530     MOVE "/" TO WRK-CTL-DATE-ED(5:1).
+002540     MOVE WRK-HIST-RUN-DATE(WRK-PROG-SUB, WRK-RUN-SUB)(5:2)
+002550         TO WRK-CTL-DATE-ED(6:2).
+002560     MOVE "/" TO WRK-CTL-DATE-ED(8:1).
+002570     MOVE WRK-HIST-RUN-DATE(WRK-PROG-SUB, WRK-RUN-SUB)(7:2)
+002580         TO WRK-CTL-DATE-ED(9:2).
+002590     MOVE WRK-HIST-RUN-TIME(WRK-PROG-SUB, WRK-RUN-SUB)(1:2)
+002600         TO WRK-CTL-TIME-ED(1:2).
+002610     MOVE ":" TO WRK-CTL-TIME-ED(3:1).
+002620     MOVE WRK-HIST-RUN-TIME(WRK-PROG-SUB, WRK-RUN-SUB)(3:2)
+002630         TO WRK-CTL-TIME-ED(4:2).
+002640     MOVE ":" TO WRK-CTL-TIME-ED(6:1).
+002650     MOVE WRK-HIST-RUN-TIME(WRK-PROG-SUB, WRK-RUN-SUB)(5:2)
+002660         TO WRK-CTL-TIME-ED(7:2).
+002670     MOVE WRK-HIST-RUN-COUNT(WRK-PROG-SUB, WRK-RUN-SUB)
+002680         TO WRK-CTL-COUNT-ED.
+002690     STRING "    " DELIMITED BY SIZE
+002700         WRK-CTL-DATE-ED DELIMITED BY SIZE
+002710         "  " DELIMITED BY SIZE
+002720         WRK-CTL-TIME-ED DELIMITED BY SIZE
+002730         "  " DELIMITED BY SIZE
+002740         WRK-CTL-COUNT-ED DELIMITED BY SIZE
+002750         INTO CTL-RPT-RECORD.
+002760     WRITE CTL-RPT-RECORD.
+002770     SUBTRACT 1 FROM WRK-RUN-SUB.
+002780 4200-EXIT.
+002790     EXIT.
+002800*****************************************************
+002810*9000-CLOSE-FILES
+002820*****************************************************
+002830 9000-CLOSE-FILES.
+002840     CLOSE HISTORY-FILE.
+002850     CLOSE CTL-RPT-FILE.
+002860 9000-EXIT.
+002870     EXIT.
