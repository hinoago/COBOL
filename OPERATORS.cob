@@ -1,53 +1,670 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADD.
-      *************************************
-      *AUTHOR = GABRIEL
-      *OBJECTIVE = SHOW THE ARITHMETICS OPERATORS
-      *DATE = 21/03/2022
-      *************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1 PICTURE 9(2).
-       77 WRK-NUM2 PICTURE 9(2).
-       77 WRK-RESULT PICTURE 9(3).
-       77 WRK-REMAINDER PICTURE 9(2).
-       77 WRK-RESULT-ED PICTURE Z(3).
-       PROCEDURE DIVISION.
-           DISPLAY "DIGITE UM NUMERO XX".
-           ACCEPT WRK-NUM1.
-           DISPLAY "DIGITE OUTRO NUMERO XX".
-           ACCEPT WRK-NUM2.
-      *********************SOMA
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULT.
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-           DISPLAY "===================================".
-           DISPLAY "A SOMA DE " WRK-NUM1 " COM " WRK-NUM2 " E "
-           WRK-RESULT-ED.
-           DISPLAY "===================================".
-      *********************SUBTRACAO
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESULT.
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-           DISPLAY "A SUBTRACAO DE " WRK-NUM2 " MENOS " WRK-NUM1 " E "
-           WRK-RESULT-ED.
-           DISPLAY "===================================".
-      *********************MULTIPLICACAO
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT.
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-           DISPLAY "A MULTIPLICACAO DE " WRK-NUM1 " POR " WRK-NUM2 " E "
-           WRK-RESULT-ED.
-           DISPLAY "===================================".
-      *********************DIVISAO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
-           REMAINDER WRK-REMAINDER.
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-           DISPLAY "A DIVISAO DE " WRK-NUM1 " POR " WRK-NUM2 " E "
-           WRK-RESULT-ED.
-           DISPLAY "COM RESTO IGUAL A " WRK-REMAINDER.
-           DISPLAY "===================================".
-      *********************COMPUTE
-           COMPUTE WRK-RESULT = (WRK-NUM1 + WRK-NUM2) / 2.
-           MOVE WRK-RESULT TO WRK-RESULT-ED.
-           DISPLAY "A MEDIA DOS VALORES " WRK-NUM1 " E " WRK-NUM2 " E "
-           WRK-RESULT-ED.
-           DISPLAY "===================================".
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ADD.
+000030 AUTHOR. GABRIEL.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 2022/03/21.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080*OBJECTIVE = SHOW THE ARITHMETIC OPERATORS
+000090*****************************************************
+000100*MODIFICATION HISTORY
+000110*DATE       INIT DESCRIPTION
+000120*2022/03/21 GAB  ORIGINAL PROGRAM
+000130*2026-08-08 RAS  DIVISION SECTION NOW GUARDS AGAINST A
+000140*                ZERO DIVISOR - ONLY THAT SECTION IS
+000150*                SKIPPED, THE REST OF THE RUN CONTINUES.
+000160*2026-08-08 RAS  ADDED A BATCH MODE THAT READS TRANS-IN
+000170*                NUMBER PAIRS AND WRITES A RESULTS
+000180*                REPORT WITH RUNNING TOTALS PER
+000190*                OPERATION.
+000200*2026-08-08 RAS  BATCH RUN NOW CHECKPOINTS ITS RECORD
+000210*                POSITION PERIODICALLY AND SKIPS AHEAD
+000220*                TO THE LAST COMMITTED PAIR ON RESTART.
+000230*2026-08-08 RAS  ADDED A PERCENTAGE CALCULATION FOR
+000240*                BILLING RECONCILIATION - DISCOUNT ON
+000250*                A PRINCIPAL, OR SIMPLE INTEREST OVER
+000260*                A NUMBER OF DAYS.
+000270*2026-08-09 RAS  RESULTS REPORT NOW OPENS WITH A
+000280*                RUN-DATE HEADER FROM THE SHARED
+000290*                RUNDATE COPYBOOK.
+000300*2026-08-09 RAS  A ZERO DIVISOR NOW ALSO LOGS A RECORD
+000310*                TO THE SHARED EXCEPTION REPORT.
+000320*2026-08-09 RAS  EVERY RUN NOW RECORDS ITS LAST-RUN
+000330*                DATE/TIME AND RECORD COUNT IN THE
+000340*                SHARED JOB CONTROL FILE.
+000350*****************************************************
+000360 ENVIRONMENT DIVISION.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WRK-TRANSIN-STATUS.
+000420     SELECT TRANS-RPT-FILE ASSIGN TO "TRANSRPT"
+000430         ORGANIZATION IS LINE SEQUENTIAL.
+000440     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WRK-CKPT-STATUS.
+000470     COPY EXCPTSEL.
+000480     COPY CTLSEL.
+000481     COPY CTLHSEL.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD TRANS-IN-FILE.
+000520 01 TRANS-IN-RECORD.
+000530     05 TRANS-IN-NUM1 PICTURE 9(02).
+000540     05 TRANS-IN-NUM2 PICTURE 9(02).
+000550 FD TRANS-RPT-FILE.
+000560 01 TRANS-RPT-RECORD PICTURE X(80).
+000570 FD CHECKPOINT-FILE.
+000580 01 CHECKPOINT-RECORD.
+000590     05 CKPT-PAIR-COUNT PICTURE 9(05).
+000600     05 CKPT-TOTAL-SUM PICTURE 9(07).
+000610     05 CKPT-TOTAL-DIFF PICTURE S9(07) SIGN IS LEADING SEPARATE.
+000620     05 CKPT-TOTAL-PROD PICTURE 9(09).
+000630     05 CKPT-TOTAL-QUOT PICTURE 9(07).
+000640     05 CKPT-TOTAL-REM PICTURE 9(07).
+000650     05 CKPT-TOTAL-AVG PICTURE 9(07).
+000660     COPY EXCPTFD.
+000670     COPY CTLFD.
+000671     COPY CTLHFD.
+000680 WORKING-STORAGE SECTION.
+000690 77 WRK-NUM1 PICTURE 9(02).
+000700 77 WRK-NUM2 PICTURE 9(02).
+000710 77 WRK-RESULT PICTURE 9(03) VALUE ZERO.
+000720 77 WRK-REMAINDER PICTURE 9(02) VALUE ZERO.
+000730 77 WRK-RESULT-ED PICTURE Z(03).
+000740*---------------------------------------------------*
+000750*PERCENTAGE/DISCOUNT/INTEREST WORK AREAS
+000760*---------------------------------------------------*
+000770 77 WRK-CALC-MODE-SW PICTURE X(01).
+000780     88 WRK-CALC-DISCOUNT VALUE 'D' 'd'.
+000790     88 WRK-CALC-INTEREST VALUE 'I' 'i'.
+000800 77 WRK-PRINCIPAL PICTURE 9(07)V99 VALUE ZERO.
+000810 77 WRK-RATE PICTURE 9(03)V99 VALUE ZERO.
+000820 77 WRK-DAYS PICTURE 9(05) VALUE ZERO.
+000830 77 WRK-DISCOUNT-AMOUNT PICTURE 9(07)V99 VALUE ZERO.
+000840 77 WRK-DISCOUNT-AMOUNT-ED PICTURE Z(06)9.99.
+000850 77 WRK-INTEREST-AMOUNT PICTURE 9(07)V99 VALUE ZERO.
+000860 77 WRK-INTEREST-AMOUNT-ED PICTURE Z(06)9.99.
+000870*---------------------------------------------------*
+000880*RUN-MODE AND BATCH CONTROL AREAS
+000890*---------------------------------------------------*
+000900 77 WRK-MODE-SW PICTURE X(01).
+000910     88 WRK-MODE-BATCH VALUE 'B' 'b'.
+000920     88 WRK-MODE-INTERACTIVE VALUE 'I' 'i'.
+000930 77 WRK-EOF-SW PICTURE X(01) VALUE 'N'.
+000940     88 WRK-EOF-TRANS-IN VALUE 'Y'.
+000950 77 WRK-TRANSIN-STATUS PICTURE X(02) VALUE SPACES.
+000960     88 WRK-TRANSIN-OK VALUE '00'.
+000970     88 WRK-TRANSIN-NOT-FOUND VALUE '35'.
+000980 77 WRK-DIVIDE-OK-SW PICTURE X(01) VALUE 'Y'.
+000990     88 WRK-DIVIDE-OK VALUE 'Y'.
+001000     88 WRK-DIVIDE-INVALID VALUE 'N'.
+001010 77 WRK-NUM1-ED PICTURE Z9.
+001020 77 WRK-NUM2-ED PICTURE Z9.
+001030 77 WRK-PAIR-COUNT PICTURE 9(05) COMP VALUE ZERO.
+001040 77 WRK-PAIR-COUNT-ED PICTURE Z(04)9.
+001050*---------------------------------------------------*
+001060*CHECKPOINT/RESTART CONTROL AREAS
+001070*---------------------------------------------------*
+001080 77 WRK-CKPT-STATUS PICTURE X(02) VALUE SPACES.
+001090     88 WRK-CKPT-FOUND VALUE '00'.
+001100 77 WRK-CKPT-COUNT PICTURE 9(05) COMP VALUE ZERO.
+001110 77 WRK-CKPT-INTERVAL PICTURE 9(02) COMP VALUE 5.
+001120 77 WRK-CKPT-QUOT PICTURE 9(05) COMP VALUE ZERO.
+001130 77 WRK-CKPT-REM PICTURE 9(05) COMP VALUE ZERO.
+001140 77 WRK-SKIP-COUNT PICTURE 9(05) COMP VALUE ZERO.
+001150*---------------------------------------------------*
+001160*PER-PAIR BATCH RESULT AREAS
+001170*---------------------------------------------------*
+001180 77 WRK-PAIR-SUM PICTURE 9(03) VALUE ZERO.
+001190 77 WRK-PAIR-SUM-ED PICTURE ZZ9.
+001200 77 WRK-PAIR-DIFF PICTURE S9(03) VALUE ZERO.
+001210 77 WRK-PAIR-DIFF-ED PICTURE -ZZ9.
+001220 77 WRK-PAIR-PROD PICTURE 9(04) VALUE ZERO.
+001230 77 WRK-PAIR-PROD-ED PICTURE ZZZ9.
+001240 77 WRK-PAIR-QUOT PICTURE 9(02) VALUE ZERO.
+001250 77 WRK-PAIR-QUOT-ED PICTURE Z9.
+001260 77 WRK-PAIR-REM PICTURE 9(02) VALUE ZERO.
+001270 77 WRK-PAIR-REM-ED PICTURE Z9.
+001280 77 WRK-PAIR-AVG PICTURE 9(02) VALUE ZERO.
+001290 77 WRK-PAIR-AVG-ED PICTURE Z9.
+001300*---------------------------------------------------*
+001310*RUNNING TOTALS ACROSS THE WHOLE TRANS-IN FILE
+001320*---------------------------------------------------*
+001330 77 WRK-TOTAL-SUM PICTURE 9(07) VALUE ZERO.
+001340 77 WRK-TOTAL-SUM-ED PICTURE Z(06)9.
+001350 77 WRK-TOTAL-DIFF PICTURE S9(07) VALUE ZERO.
+001360 77 WRK-TOTAL-DIFF-ED PICTURE -(06)9.
+001370 77 WRK-TOTAL-PROD PICTURE 9(09) VALUE ZERO.
+001380 77 WRK-TOTAL-PROD-ED PICTURE Z(08)9.
+001390 77 WRK-TOTAL-QUOT PICTURE 9(07) VALUE ZERO.
+001400 77 WRK-TOTAL-QUOT-ED PICTURE Z(06)9.
+001410 77 WRK-TOTAL-REM PICTURE 9(07) VALUE ZERO.
+001420 77 WRK-TOTAL-REM-ED PICTURE Z(06)9.
+001430 77 WRK-TOTAL-AVG PICTURE 9(07) VALUE ZERO.
+001440 77 WRK-TOTAL-AVG-ED PICTURE Z(06)9.
+001450*---------------------------------------------------*
+001460*RUN-DATE HEADER CONTROL AREAS
+001470*---------------------------------------------------*
+001480     COPY RUNDATE.
+001490*---------------------------------------------------*
+001500*EXCEPTION-REPORT CONTROL AREAS
+001510*---------------------------------------------------*
+001520     COPY EXCPTWS.
+001530*---------------------------------------------------*
+001540*JOB CONTROL FILE AREAS
+001550*---------------------------------------------------*
+001560     COPY CTLWS.
+001561     COPY CTLHWS.
+001570 PROCEDURE DIVISION.
+001580*****************************************************
+001590*0000-MAINLINE
+001600*****************************************************
+001610 0000-MAINLINE.
+001620     PERFORM 0100-INITIALIZE THRU 0100-EXIT.
+001630     IF WRK-MODE-BATCH
+001640         PERFORM 7000-BATCH-RUN THRU 7000-EXIT
+001650     ELSE
+001660         PERFORM 1000-ACCEPT-NUMBERS THRU 1000-EXIT
+001670         PERFORM 2000-ADD-NUMBERS THRU 2000-EXIT
+001680         PERFORM 3000-SUBTRACT-NUMBERS THRU 3000-EXIT
+001690         PERFORM 4000-MULTIPLY-NUMBERS THRU 4000-EXIT
+001700         PERFORM 5000-DIVIDE-NUMBERS THRU 5000-EXIT
+001710         PERFORM 6000-AVERAGE-NUMBERS THRU 6000-EXIT
+001720         PERFORM 6500-CALC-PERCENTAGE THRU 6500-EXIT
+001730         MOVE 1 TO WRK-PAIR-COUNT
+001740     END-IF.
+001750     PERFORM 8900-UPDATE-CONTROL-FILE THRU 8900-EXIT.
+001760     STOP RUN.
+001770*****************************************************
+001780*0100-INITIALIZE
+001790*****************************************************
+001800 0100-INITIALIZE.
+001810     DISPLAY "RUN MODE - (I)NTERACTIVE OR (B)ATCH".
+001820     ACCEPT WRK-MODE-SW.
+001830 0100-EXIT.
+001840     EXIT.
+001850*****************************************************
+001860*1000-ACCEPT-NUMBERS
+001870*****************************************************
+001880 1000-ACCEPT-NUMBERS.
+001890     DISPLAY "DIGITE UM NUMERO XX".
+001900     ACCEPT WRK-NUM1.
+001910     DISPLAY "DIGITE OUTRO NUMERO XX".
+001920     ACCEPT WRK-NUM2.
+001930 1000-EXIT.
+001940     EXIT.
+001950*****************************************************
+001960*2000-ADD-NUMBERS
+001970*****************************************************
+001980 2000-ADD-NUMBERS.
+001990     MOVE ZERO TO WRK-RESULT.
+002000     ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULT.
+002010     MOVE WRK-RESULT TO WRK-RESULT-ED.
+002020     DISPLAY "===================================".
+002030     DISPLAY "A SOMA DE " WRK-NUM1 " COM " WRK-NUM2 " E "
+002040         WRK-RESULT-ED.
+002050     DISPLAY "===================================".
+002060 2000-EXIT.
+002070     EXIT.
+002080*****************************************************
+002090*3000-SUBTRACT-NUMBERS
+002100*****************************************************
+002110 3000-SUBTRACT-NUMBERS.
+002120     SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESULT.
+002130     MOVE WRK-RESULT TO WRK-RESULT-ED.
+002140     DISPLAY "A SUBTRACAO DE " WRK-NUM2 " MENOS " WRK-NUM1 " E "
+002150         WRK-RESULT-ED.
+002160     DISPLAY "===================================".
+002170 3000-EXIT.
+002180     EXIT.
+002190*****************************************************
+002200*4000-MULTIPLY-NUMBERS
+002210*****************************************************
+002220 4000-MULTIPLY-NUMBERS.
+002230     MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT.
+002240     MOVE WRK-RESULT TO WRK-RESULT-ED.
+002250     DISPLAY "A MULTIPLICACAO DE " WRK-NUM1 " POR " WRK-NUM2
+002260         " E " WRK-RESULT-ED.
+002270     DISPLAY "===================================".
+002280 4000-EXIT.
+002290     EXIT.
+002300*****************************************************
+002310*5000-DIVIDE-NUMBERS - SKIPS THE DIVISION WHEN
+002320*WRK-NUM2 IS ZERO SO THE REMAINING SECTIONS STILL RUN
+002330*****************************************************
+002340 5000-DIVIDE-NUMBERS.
+002350     IF WRK-NUM2 = 0
+002360         PERFORM 5900-REJECT-DIVIDE THRU 5900-EXIT
+002370     ELSE
+002380         DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULT
+002390             REMAINDER WRK-REMAINDER
+002400         MOVE WRK-RESULT TO WRK-RESULT-ED
+002410         DISPLAY "A DIVISAO DE " WRK-NUM1 " POR " WRK-NUM2
+002420             " E " WRK-RESULT-ED
+002430         DISPLAY "COM RESTO IGUAL A " WRK-REMAINDER
+002440         DISPLAY "==================================="
+002450     END-IF.
+002460 5000-EXIT.
+002470     EXIT.
+002480 5900-REJECT-DIVIDE.
+002490     DISPLAY "ERRO - DIVISAO POR ZERO, SECAO IGNORADA".
+002500     DISPLAY "===================================".
+002510     PERFORM 5950-WRITE-EXCEPTION THRU 5950-EXIT.
+002520 5900-EXIT.
+002530     EXIT.
+002540*****************************************************
+002550*5950-WRITE-EXCEPTION - APPENDS ONE RECORD TO THE
+002560*SHARED EXCEPTION REPORT FOR A DIVIDE BY ZERO
+002570*****************************************************
+002580 5950-WRITE-EXCEPTION.
+002590     OPEN EXTEND EXCEPTION-REPORT.
+002600     IF WRK-EXCPT-NOT-FOUND
+002610         OPEN OUTPUT EXCEPTION-REPORT
+002620     END-IF.
+002630     MOVE SPACES TO EXCPT-RECORD.
+002640     MOVE "OPERATORS" TO EXCPT-PROGRAM.
+002650     ACCEPT EXCPT-DATE FROM DATE YYYYMMDD.
+002660     ACCEPT EXCPT-TIME FROM TIME.
+002670     STRING WRK-NUM1 " / " WRK-NUM2 DELIMITED BY SIZE
+002680         INTO EXCPT-INPUT.
+002690     MOVE "DIVISAO POR ZERO, SECAO IGNORADA" TO EXCPT-REASON.
+002700     WRITE EXCPT-RECORD.
+002710     CLOSE EXCEPTION-REPORT.
+002720 5950-EXIT.
+002730     EXIT.
+002740*****************************************************
+002750*6000-AVERAGE-NUMBERS
+002760*****************************************************
+002770 6000-AVERAGE-NUMBERS.
+002780     COMPUTE WRK-RESULT = (WRK-NUM1 + WRK-NUM2) / 2.
+002790     MOVE WRK-RESULT TO WRK-RESULT-ED.
+002800     DISPLAY "A MEDIA DOS VALORES " WRK-NUM1 " E " WRK-NUM2
+002810         " E " WRK-RESULT-ED.
+002820     DISPLAY "===================================".
+002830 6000-EXIT.
+002840     EXIT.
+002850*****************************************************
+002860*6500-CALC-PERCENTAGE - DISCOUNT ON A PRINCIPAL OR
+002870*SIMPLE INTEREST OVER A NUMBER OF DAYS, FOR BILLING
+002880*RECONCILIATION
+002890*****************************************************
+002900 6500-CALC-PERCENTAGE.
+002910     DISPLAY "PRINCIPAL/BASE AMOUNT".
+002920     ACCEPT WRK-PRINCIPAL.
+002930     DISPLAY "RATE (PERCENT)".
+002940     ACCEPT WRK-RATE.
+002950     DISPLAY "CALCULATION - (D)ISCOUNT OR (I)NTEREST".
+002960     ACCEPT WRK-CALC-MODE-SW.
+002970     EVALUATE TRUE
+002980         WHEN WRK-CALC-INTEREST
+002990             DISPLAY "NUMBER OF DAYS"
+003000             ACCEPT WRK-DAYS
+003010             PERFORM 6510-COMPUTE-INTEREST THRU 6510-EXIT
+003020         WHEN OTHER
+003030             PERFORM 6520-COMPUTE-DISCOUNT THRU 6520-EXIT
+003040     END-EVALUATE.
+003050 6500-EXIT.
+003060     EXIT.
+003070 6510-COMPUTE-INTEREST.
+003080     COMPUTE WRK-INTEREST-AMOUNT ROUNDED =
+003090         WRK-PRINCIPAL * (WRK-RATE / 100) * (WRK-DAYS / 360).
+003100     MOVE WRK-INTEREST-AMOUNT TO WRK-INTEREST-AMOUNT-ED.
+003110     DISPLAY "===================================".
+003120     DISPLAY "JUROS SIMPLES SOBRE " WRK-PRINCIPAL
+003130         " POR " WRK-DAYS " DIAS E " WRK-INTEREST-AMOUNT-ED.
+003140     DISPLAY "===================================".
+003150 6510-EXIT.
+003160     EXIT.
+003170 6520-COMPUTE-DISCOUNT.
+003180     COMPUTE WRK-DISCOUNT-AMOUNT ROUNDED =
+003190         WRK-PRINCIPAL * (WRK-RATE / 100).
+003200     MOVE WRK-DISCOUNT-AMOUNT TO WRK-DISCOUNT-AMOUNT-ED.
+003210     DISPLAY "===================================".
+003220     DISPLAY "DESCONTO DE " WRK-RATE "% SOBRE " WRK-PRINCIPAL
+003230         " E " WRK-DISCOUNT-AMOUNT-ED.
+003240     DISPLAY "===================================".
+003250 6520-EXIT.
+003260     EXIT.
+003270*****************************************************
+003280*7000-BATCH-RUN - READS TRANS-IN AND WRITES ONE
+003290*RESULTS LINE PER PAIR PLUS RUNNING TOTALS
+003300*****************************************************
+003310 7000-BATCH-RUN.
+003320     PERFORM 7050-READ-CHECKPOINT THRU 7050-EXIT.
+003330     OPEN INPUT TRANS-IN-FILE.
+003340     IF NOT WRK-TRANSIN-OK
+003350         PERFORM 7090-LOG-MISSING-INPUT THRU 7090-EXIT
+003360         GO TO 7000-EXIT
+003370     END-IF.
+003380     IF WRK-CKPT-COUNT > 0
+003390         MOVE WRK-CKPT-COUNT TO WRK-PAIR-COUNT
+003400         OPEN EXTEND TRANS-RPT-FILE
+003410         PERFORM 7060-SKIP-AHEAD THRU 7060-EXIT
+003420     ELSE
+003430         OPEN OUTPUT TRANS-RPT-FILE
+003440         PERFORM 7100-PRINT-HEADER THRU 7100-EXIT
+003450     END-IF.
+003460     PERFORM 7200-READ-TRANS-IN THRU 7200-EXIT.
+003470     PERFORM 7300-PROCESS-PAIR THRU 7300-EXIT
+003480         UNTIL WRK-EOF-TRANS-IN.
+003490     PERFORM 7800-PRINT-TOTALS THRU 7800-EXIT.
+003500     PERFORM 7510-CLEAR-CHECKPOINT THRU 7510-EXIT.
+003510     CLOSE TRANS-IN-FILE.
+003520     CLOSE TRANS-RPT-FILE.
+003530 7000-EXIT.
+003540     EXIT.
+003550*****************************************************
+003560*7090-LOG-MISSING-INPUT - RECORDS A MISSING OR
+003570*UNREADABLE TRANS-IN-FILE SO A BAD BATCH INPUT FAILS
+003580*SOFTLY INSTEAD OF ABENDING THE RUN
+003590*****************************************************
+003600 7090-LOG-MISSING-INPUT.
+003610     OPEN EXTEND EXCEPTION-REPORT.
+003620     IF WRK-EXCPT-NOT-FOUND
+003630         OPEN OUTPUT EXCEPTION-REPORT
+003640     END-IF.
+003650     MOVE SPACES TO EXCPT-RECORD.
+003660     MOVE "OPERATORS" TO EXCPT-PROGRAM.
+003670     ACCEPT EXCPT-DATE FROM DATE YYYYMMDD.
+003680     ACCEPT EXCPT-TIME FROM TIME.
+003690     MOVE "TRANSIN" TO EXCPT-INPUT.
+003700     MOVE SPACES TO EXCPT-REASON.
+003710     STRING "INPUT FILE NOT FOUND - STATUS " DELIMITED BY SIZE
+003720            WRK-TRANSIN-STATUS DELIMITED BY SIZE
+003730         INTO EXCPT-REASON.
+003740     WRITE EXCPT-RECORD.
+003750     CLOSE EXCEPTION-REPORT.
+003760 7090-EXIT.
+003770     EXIT.
+003780*****************************************************
+003790*7050-READ-CHECKPOINT - PICKS UP THE LAST COMMITTED
+003800*PAIR COUNT, IF A CHECKPOINT FILE EXISTS
+003810*****************************************************
+003820 7050-READ-CHECKPOINT.
+003830     MOVE ZERO TO WRK-CKPT-COUNT.
+003840     OPEN INPUT CHECKPOINT-FILE.
+003850     IF WRK-CKPT-FOUND
+003860         READ CHECKPOINT-FILE
+003870             AT END
+003880                 CONTINUE
+003890             NOT AT END
+003900                 MOVE CKPT-PAIR-COUNT TO WRK-CKPT-COUNT
+003910                 MOVE CKPT-TOTAL-SUM TO WRK-TOTAL-SUM
+003920                 MOVE CKPT-TOTAL-DIFF TO WRK-TOTAL-DIFF
+003930                 MOVE CKPT-TOTAL-PROD TO WRK-TOTAL-PROD
+003940                 MOVE CKPT-TOTAL-QUOT TO WRK-TOTAL-QUOT
+003950                 MOVE CKPT-TOTAL-REM TO WRK-TOTAL-REM
+003960                 MOVE CKPT-TOTAL-AVG TO WRK-TOTAL-AVG
+003970         END-READ
+003980         CLOSE CHECKPOINT-FILE
+003990     END-IF.
+004000 7050-EXIT.
+004010     EXIT.
+004020*****************************************************
+004030*7060-SKIP-AHEAD - RE-READS THE PAIRS ALREADY REPORTED
+004040*ON A PRIOR RUN, WITHOUT REPROCESSING THEM
+004050*****************************************************
+004060 7060-SKIP-AHEAD.
+004070     MOVE ZERO TO WRK-SKIP-COUNT.
+004080     PERFORM 7061-SKIP-ONE-PAIR THRU 7061-EXIT
+004090         VARYING WRK-SKIP-COUNT FROM 1 BY 1
+004100         UNTIL WRK-SKIP-COUNT > WRK-CKPT-COUNT
+004110             OR WRK-EOF-TRANS-IN.
+004120 7060-EXIT.
+004130     EXIT.
+004140 7061-SKIP-ONE-PAIR.
+004150     PERFORM 7200-READ-TRANS-IN THRU 7200-EXIT.
+004160 7061-EXIT.
+004170     EXIT.
+004180*****************************************************
+004190*7100-PRINT-HEADER
+004200*****************************************************
+004210 7100-PRINT-HEADER.
+004220     ACCEPT WRK-RUN-DATE FROM DATE YYYYMMDD.
+004230     PERFORM 7110-BUILD-DATE-ED THRU 7110-EXIT.
+004240     MOVE SPACES TO TRANS-RPT-RECORD.
+004250     STRING "RUN DATE: " DELIMITED BY SIZE
+004260            WRK-RUN-DATE-ED DELIMITED BY SIZE
+004270         INTO TRANS-RPT-RECORD.
+004280     WRITE TRANS-RPT-RECORD.
+004290     MOVE SPACES TO TRANS-RPT-RECORD.
+004300     STRING "N1 N2  SUM DIFF PROD QT RM AV" DELIMITED BY SIZE
+004310         INTO TRANS-RPT-RECORD.
+004320     WRITE TRANS-RPT-RECORD.
+004330 7100-EXIT.
+004340     EXIT.
+004350 7110-BUILD-DATE-ED.
+004360     MOVE SPACES TO WRK-RUN-DATE-ED.
+004370     STRING WRK-RUN-MONTH DELIMITED BY SIZE
+004380            "/" DELIMITED BY SIZE
+004390            WRK-RUN-DAY DELIMITED BY SIZE
+004400            "/" DELIMITED BY SIZE
+004410            WRK-RUN-YEAR DELIMITED BY SIZE
+004420         INTO WRK-RUN-DATE-ED.
+004430 7110-EXIT.
+004440     EXIT.
+004450*****************************************************
+004460*7200-READ-TRANS-IN
+004470*****************************************************
+004480 7200-READ-TRANS-IN.
+004490     READ TRANS-IN-FILE
+004500         AT END
+004510             SET WRK-EOF-TRANS-IN TO TRUE
+004520     END-READ.
+004530 7200-EXIT.
+004540     EXIT.
+004550*****************************************************
+004560*7300-PROCESS-PAIR
+004570*****************************************************
+004580 7300-PROCESS-PAIR.
+004590     MOVE TRANS-IN-NUM1 TO WRK-NUM1.
+004600     MOVE TRANS-IN-NUM2 TO WRK-NUM2.
+004610     ADD 1 TO WRK-PAIR-COUNT.
+004620     PERFORM 7310-COMPUTE-SUM THRU 7310-EXIT.
+004630     PERFORM 7320-COMPUTE-DIFF THRU 7320-EXIT.
+004640     PERFORM 7330-COMPUTE-PROD THRU 7330-EXIT.
+004650     PERFORM 7340-COMPUTE-QUOT THRU 7340-EXIT.
+004660     PERFORM 7350-COMPUTE-AVG THRU 7350-EXIT.
+004670     PERFORM 7400-PRINT-DETAIL THRU 7400-EXIT.
+004680     DIVIDE WRK-PAIR-COUNT BY WRK-CKPT-INTERVAL
+004690         GIVING WRK-CKPT-QUOT
+004700         REMAINDER WRK-CKPT-REM.
+004710     IF WRK-CKPT-REM = 0
+004720         PERFORM 7500-WRITE-CHECKPOINT THRU 7500-EXIT
+004730     END-IF.
+004740     PERFORM 7200-READ-TRANS-IN THRU 7200-EXIT.
+004750 7300-EXIT.
+004760     EXIT.
+004770 7310-COMPUTE-SUM.
+004780     ADD WRK-NUM1 WRK-NUM2 GIVING WRK-PAIR-SUM.
+004790     ADD WRK-PAIR-SUM TO WRK-TOTAL-SUM.
+004800 7310-EXIT.
+004810     EXIT.
+004820 7320-COMPUTE-DIFF.
+004830     SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-PAIR-DIFF.
+004840     ADD WRK-PAIR-DIFF TO WRK-TOTAL-DIFF.
+004850 7320-EXIT.
+004860     EXIT.
+004870 7330-COMPUTE-PROD.
+004880     MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-PAIR-PROD.
+004890     ADD WRK-PAIR-PROD TO WRK-TOTAL-PROD.
+004900 7330-EXIT.
+004910     EXIT.
+004920 7340-COMPUTE-QUOT.
+004930     IF WRK-NUM2 = 0
+004940         SET WRK-DIVIDE-INVALID TO TRUE
+004950         MOVE ZERO TO WRK-PAIR-QUOT
+004960         MOVE ZERO TO WRK-PAIR-REM
+004970         PERFORM 5950-WRITE-EXCEPTION THRU 5950-EXIT
+004980     ELSE
+004990         SET WRK-DIVIDE-OK TO TRUE
+005000         DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-PAIR-QUOT
+005010             REMAINDER WRK-PAIR-REM
+005020         ADD WRK-PAIR-QUOT TO WRK-TOTAL-QUOT
+005030         ADD WRK-PAIR-REM TO WRK-TOTAL-REM
+005040     END-IF.
+005050 7340-EXIT.
+005060     EXIT.
+005070 7350-COMPUTE-AVG.
+005080     COMPUTE WRK-PAIR-AVG = (WRK-NUM1 + WRK-NUM2) / 2.
+005090     ADD WRK-PAIR-AVG TO WRK-TOTAL-AVG.
+005100 7350-EXIT.
+005110     EXIT.
+005120*****************************************************
+005130*7400-PRINT-DETAIL - ONE LINE PER PAIR; *DIV/0* SHOWS
+005140*WHERE THE QUOTIENT/REMAINDER WERE SKIPPED
+005150*****************************************************
+005160 7400-PRINT-DETAIL.
+005170     MOVE WRK-NUM1 TO WRK-NUM1-ED.
+005180     MOVE WRK-NUM2 TO WRK-NUM2-ED.
+005190     MOVE WRK-PAIR-SUM TO WRK-PAIR-SUM-ED.
+005200     MOVE WRK-PAIR-DIFF TO WRK-PAIR-DIFF-ED.
+005210     MOVE WRK-PAIR-PROD TO WRK-PAIR-PROD-ED.
+005220     MOVE WRK-PAIR-AVG TO WRK-PAIR-AVG-ED.
+005230     MOVE SPACES TO TRANS-RPT-RECORD.
+005240     IF WRK-DIVIDE-OK
+005250         MOVE WRK-PAIR-QUOT TO WRK-PAIR-QUOT-ED
+005260         MOVE WRK-PAIR-REM TO WRK-PAIR-REM-ED
+005270         STRING WRK-NUM1-ED " " WRK-NUM2-ED " "
+005280                WRK-PAIR-SUM-ED " " WRK-PAIR-DIFF-ED " "
+005290                WRK-PAIR-PROD-ED " " WRK-PAIR-QUOT-ED " "
+005300                WRK-PAIR-REM-ED " " WRK-PAIR-AVG-ED
+005310             DELIMITED BY SIZE
+005320             INTO TRANS-RPT-RECORD
+005330     ELSE
+005340         STRING WRK-NUM1-ED " " WRK-NUM2-ED " "
+005350                WRK-PAIR-SUM-ED " " WRK-PAIR-DIFF-ED " "
+005360                WRK-PAIR-PROD-ED " *DIV/0* " WRK-PAIR-AVG-ED
+005370             DELIMITED BY SIZE
+005380             INTO TRANS-RPT-RECORD
+005390     END-IF.
+005400     WRITE TRANS-RPT-RECORD.
+005410 7400-EXIT.
+005420     EXIT.
+005430*****************************************************
+005440*7500-WRITE-CHECKPOINT - COMMITS THE CURRENT RECORD
+005450*POSITION EVERY WRK-CKPT-INTERVAL PAIRS
+005460*****************************************************
+005470 7500-WRITE-CHECKPOINT.
+005480     MOVE WRK-PAIR-COUNT TO CKPT-PAIR-COUNT.
+005490     MOVE WRK-TOTAL-SUM TO CKPT-TOTAL-SUM.
+005500     MOVE WRK-TOTAL-DIFF TO CKPT-TOTAL-DIFF.
+005510     MOVE WRK-TOTAL-PROD TO CKPT-TOTAL-PROD.
+005520     MOVE WRK-TOTAL-QUOT TO CKPT-TOTAL-QUOT.
+005530     MOVE WRK-TOTAL-REM TO CKPT-TOTAL-REM.
+005540     MOVE WRK-TOTAL-AVG TO CKPT-TOTAL-AVG.
+005550     OPEN OUTPUT CHECKPOINT-FILE.
+005560     WRITE CHECKPOINT-RECORD.
+005570     CLOSE CHECKPOINT-FILE.
+005580 7500-EXIT.
+005590     EXIT.
+005600*****************************************************
+005610*7510-CLEAR-CHECKPOINT - RESETS THE CHECKPOINT ONCE
+005620*THE WHOLE BATCH HAS COMPLETED SUCCESSFULLY
+005630*****************************************************
+005640 7510-CLEAR-CHECKPOINT.
+005650     MOVE ZERO TO CKPT-PAIR-COUNT.
+005660     MOVE ZERO TO CKPT-TOTAL-SUM.
+005670     MOVE ZERO TO CKPT-TOTAL-DIFF.
+005680     MOVE ZERO TO CKPT-TOTAL-PROD.
+005690     MOVE ZERO TO CKPT-TOTAL-QUOT.
+005700     MOVE ZERO TO CKPT-TOTAL-REM.
+005710     MOVE ZERO TO CKPT-TOTAL-AVG.
+005720     OPEN OUTPUT CHECKPOINT-FILE.
+005730     WRITE CHECKPOINT-RECORD.
+005740     CLOSE CHECKPOINT-FILE.
+005750 7510-EXIT.
+005760     EXIT.
+005770*****************************************************
+005780*7800-PRINT-TOTALS - RUNNING TOTALS FOOTER
+005790*****************************************************
+005800 7800-PRINT-TOTALS.
+005810     MOVE WRK-PAIR-COUNT TO WRK-PAIR-COUNT-ED.
+005820     MOVE WRK-TOTAL-SUM TO WRK-TOTAL-SUM-ED.
+005830     MOVE WRK-TOTAL-DIFF TO WRK-TOTAL-DIFF-ED.
+005840     MOVE WRK-TOTAL-PROD TO WRK-TOTAL-PROD-ED.
+005850     MOVE WRK-TOTAL-QUOT TO WRK-TOTAL-QUOT-ED.
+005860     MOVE WRK-TOTAL-REM TO WRK-TOTAL-REM-ED.
+005870     MOVE WRK-TOTAL-AVG TO WRK-TOTAL-AVG-ED.
+005880     MOVE SPACES TO TRANS-RPT-RECORD.
+005890     STRING "PAIRS PROCESSED: " WRK-PAIR-COUNT-ED
+005900         DELIMITED BY SIZE
+005910         INTO TRANS-RPT-RECORD.
+005920     WRITE TRANS-RPT-RECORD.
+005930     MOVE SPACES TO TRANS-RPT-RECORD.
+005940     STRING "TOTAL SUM:        " WRK-TOTAL-SUM-ED
+005950         DELIMITED BY SIZE
+005960         INTO TRANS-RPT-RECORD.
+005970     WRITE TRANS-RPT-RECORD.
+005980     MOVE SPACES TO TRANS-RPT-RECORD.
+005990     STRING "TOTAL DIFFERENCE: " WRK-TOTAL-DIFF-ED
+006000         DELIMITED BY SIZE
+006010         INTO TRANS-RPT-RECORD.
+006020     WRITE TRANS-RPT-RECORD.
+006030     MOVE SPACES TO TRANS-RPT-RECORD.
+006040     STRING "TOTAL PRODUCT:    " WRK-TOTAL-PROD-ED
+006050         DELIMITED BY SIZE
+006060         INTO TRANS-RPT-RECORD.
+006070     WRITE TRANS-RPT-RECORD.
+006080     MOVE SPACES TO TRANS-RPT-RECORD.
+006090     STRING "TOTAL QUOTIENT:   " WRK-TOTAL-QUOT-ED
+006100         DELIMITED BY SIZE
+006110         INTO TRANS-RPT-RECORD.
+006120     WRITE TRANS-RPT-RECORD.
+006130     MOVE SPACES TO TRANS-RPT-RECORD.
+006140     STRING "TOTAL REMAINDER:  " WRK-TOTAL-REM-ED
+006150         DELIMITED BY SIZE
+006160         INTO TRANS-RPT-RECORD.
+006170     WRITE TRANS-RPT-RECORD.
+006180     MOVE SPACES TO TRANS-RPT-RECORD.
+006190     STRING "TOTAL AVERAGE:    " WRK-TOTAL-AVG-ED
+006200         DELIMITED BY SIZE
+006210         INTO TRANS-RPT-RECORD.
+006220     WRITE TRANS-RPT-RECORD.
+006230 7800-EXIT.
+006240     EXIT.
+006250*****************************************************
+006260*8900-UPDATE-CONTROL-FILE - RECORDS WHEN OPERATORS
+006270*LAST RAN AND HOW MANY PAIRS IT PROCESSED, KEYED BY
+006280*PROGRAM NAME IN THE SHARED JOB CONTROL FILE
+006290*****************************************************
+006300 8900-UPDATE-CONTROL-FILE.
+006310     OPEN I-O CONTROL-FILE.
+006320     IF WRK-CTL-NOT-FOUND
+006330         OPEN OUTPUT CONTROL-FILE
+006340         CLOSE CONTROL-FILE
+006350         OPEN I-O CONTROL-FILE
+006360     END-IF.
+006370     MOVE "OPERATORS" TO CTL-PROGRAM.
+006380     ACCEPT CTL-LAST-RUN-DATE FROM DATE YYYYMMDD.
+006390     ACCEPT CTL-LAST-RUN-TIME FROM TIME.
+006400     MOVE WRK-PAIR-COUNT TO CTL-RECORD-COUNT.
+006410     WRITE CTL-RECORD
+006420         INVALID KEY
+006430             REWRITE CTL-RECORD
+006440     END-WRITE.
+006450     CLOSE CONTROL-FILE.
+006455     PERFORM 8950-APPEND-HISTORY THRU 8950-EXIT.
+006460 8900-EXIT.
+006470     EXIT.
+006471*****************************************************
+006472*8950-APPEND-HISTORY - ADDS ONE ROW TO THE APPEND-ONLY
+006473*JOB CONTROL HISTORY LOG SO CTLRPT CAN SHOW THE LAST N
+006474*RUNS OF EACH PROGRAM, NOT JUST THE LATEST ONE
+006475*****************************************************
+006476 8950-APPEND-HISTORY.
+006477     OPEN EXTEND HISTORY-FILE.
+006478     IF WRK-CTLH-NOT-FOUND
+006479         OPEN OUTPUT HISTORY-FILE
+006480     END-IF.
+006481     MOVE SPACES TO CTL-HIST-RECORD.
+006482     MOVE CTL-PROGRAM TO CTL-HIST-PROGRAM.
+006483     MOVE CTL-LAST-RUN-DATE TO CTL-HIST-RUN-DATE.
+006484     MOVE CTL-LAST-RUN-TIME TO CTL-HIST-RUN-TIME.
+006485     MOVE CTL-RECORD-COUNT TO CTL-HIST-RECORD-COUNT.
+006486     WRITE CTL-HIST-RECORD.
+006487     CLOSE HISTORY-FILE.
+006488 8950-EXIT.
+006489     EXIT.
