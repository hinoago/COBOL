@@ -1,20 +1,478 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CPF.
-      *******************************************
-      *AUTHOR = GABRIEL
-      *OBJECTIVE = FORMAT THE USER ID OUTPUT
-      *DATE = 03/21/2022
-      *******************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-CPF.
-           02 WRK-ST PICTURE A(3).
-           02 WRK-ND PICTURE A(3).
-           02 WRK-RD PICTURE A(3).
-           02 WRK-TH PICTURE A(2).
-       PROCEDURE DIVISION.
-           DISPLAY "INFORME SEU CPF".
-           ACCEPT WRK-CPF.
-           DISPLAY "SEU CPF FORMATADO E".
-           DISPLAY WRK-ST "." WRK-ND "." WRK-RD "-" WRK-TH.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CPF.
+000030 AUTHOR. GABRIEL.
+000040 INSTALLATION. DATA PROCESSING.
+000050 DATE-WRITTEN. 03/21/2022.
+000060 DATE-COMPILED.
+000070*****************************************************
+000080*OBJECTIVE = FORMAT THE USER ID OUTPUT
+000090*****************************************************
+000100*MODIFICATION HISTORY
+000110*DATE       INIT DESCRIPTION
+000120*03/21/2022 GAB  ORIGINAL PROGRAM
+000130*2026-08-08 RAS  ADDED MOD-11 CHECK-DIGIT VALIDATION
+000140*                BEFORE FORMATTING THE CPF.
+000150*2026-08-08 RAS  ADDED BATCH MODE - READS CPF-IN AND
+000160*                WRITES FORMATTED RECORDS TO CPF-OUT.
+000170*2026-08-08 RAS  VALIDATED CPFS ARE NOW SAVED TO THE
+000180*                CUSTOMER-MASTER KEYED FILE.
+000190*2026-08-09 RAS  CPF-OUT NOW OPENS WITH A RUN-DATE
+000200*                HEADER LINE FROM THE SHARED RUNDATE
+000210*                COPYBOOK.
+000220*2026-08-09 RAS  REJECTED CPFS NOW ALSO LOG A RECORD TO
+000230*                THE SHARED EXCEPTION REPORT.
+000240*2026-08-09 RAS  EVERY RUN NOW RECORDS ITS LAST-RUN
+000250*                DATE/TIME AND RECORD COUNT IN THE
+000260*                SHARED JOB CONTROL FILE.
+000270*****************************************************
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT CPF-IN-FILE ASSIGN TO "CPFIN"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WRK-CPFIN-STATUS.
+000340     SELECT CPF-OUT-FILE ASSIGN TO "CPFOUT"
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS DYNAMIC
+000390         RECORD KEY IS CUST-CPF
+000400         FILE STATUS IS WRK-CUSTMAST-STATUS.
+000410     COPY EXCPTSEL.
+000420     COPY CTLSEL.
+000421     COPY CTLHSEL.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD CPF-IN-FILE.
+000460 01 CPF-IN-RECORD PICTURE X(11).
+000470 FD CPF-OUT-FILE.
+000480 01 CPF-OUT-RECORD PICTURE X(40).
+000490 FD CUSTOMER-MASTER.
+000500 01 CUST-MASTER-RECORD.
+000510     05 CUST-CPF PICTURE 9(11).
+000520     05 CUST-CPF-FORMATTED PICTURE X(14).
+000530     05 CUST-REGISTERED-DATE PICTURE 9(08).
+000540     COPY EXCPTFD.
+000550     COPY CTLFD.
+000551     COPY CTLHFD.
+000560 WORKING-STORAGE SECTION.
+000570*---------------------------------------------------*
+000580*CPF INPUT AREA AND ALTERNATE VIEWS
+000590*---------------------------------------------------*
+000600 01 WRK-CPF.
+000610     02 WRK-ST PICTURE A(3).
+000620     02 WRK-ND PICTURE A(3).
+000630     02 WRK-RD PICTURE A(3).
+000640     02 WRK-TH PICTURE A(2).
+000650 01 WRK-CPF-NUM REDEFINES WRK-CPF PICTURE 9(11).
+000660 01 WRK-CPF-TBL REDEFINES WRK-CPF.
+000670     02 WRK-CPF-DIGIT PICTURE 9 OCCURS 11 TIMES.
+000680*---------------------------------------------------*
+000690*CHECK-DIGIT WORK AREAS
+000700*---------------------------------------------------*
+000710 77 WRK-SUBSCRIPT PICTURE 9(02) COMP.
+000720 77 WRK-WEIGHT PICTURE 9(02) COMP.
+000730 77 WRK-SUM PICTURE 9(04) COMP.
+000740 77 WRK-QUOTIENT PICTURE 9(04) COMP.
+000750 77 WRK-REMAINDER PICTURE 9(02) COMP.
+000760 77 WRK-CHECK-DIGIT-1 PICTURE 9.
+000770 77 WRK-CHECK-DIGIT-2 PICTURE 9.
+000780 77 WRK-VALID-SW PICTURE X(01) VALUE 'N'.
+000790     88 WRK-CPF-VALID VALUE 'Y'.
+000800     88 WRK-CPF-INVALID VALUE 'N'.
+000810 77 WRK-SAME-SW PICTURE X(01) VALUE 'N'.
+000820     88 WRK-ALL-DIGITS-SAME VALUE 'Y'.
+000830*---------------------------------------------------*
+000840*RUN-MODE AND BATCH CONTROL AREAS
+000850*---------------------------------------------------*
+000860 77 WRK-MODE-SW PICTURE X(01).
+000870     88 WRK-MODE-BATCH VALUE 'B' 'b'.
+000880     88 WRK-MODE-INTERACTIVE VALUE 'I' 'i'.
+000890 77 WRK-EOF-SW PICTURE X(01) VALUE 'N'.
+000900     88 WRK-EOF-CPF-IN VALUE 'Y'.
+000910*---------------------------------------------------*
+000920*CPF-IN-FILE CONTROL AREAS
+000930*---------------------------------------------------*
+000940 77 WRK-CPFIN-STATUS PICTURE X(02) VALUE SPACES.
+000950     88 WRK-CPFIN-OK VALUE '00'.
+000960     88 WRK-CPFIN-NOT-FOUND VALUE '35'.
+000970*---------------------------------------------------*
+000980*CUSTOMER-MASTER CONTROL AREAS
+000990*---------------------------------------------------*
+001000 77 WRK-CUSTMAST-STATUS PICTURE X(02).
+001010     88 WRK-CUSTMAST-OK VALUE '00'.
+001020     88 WRK-CUSTMAST-NOT-FOUND VALUE '35'.
+001030     88 WRK-CUSTMAST-DUPLICATE VALUE '22'.
+001040*---------------------------------------------------*
+001050*RUN-DATE HEADER CONTROL AREAS
+001060*---------------------------------------------------*
+001070     COPY RUNDATE.
+001080*---------------------------------------------------*
+001090*EXCEPTION-REPORT CONTROL AREAS
+001100*---------------------------------------------------*
+001110     COPY EXCPTWS.
+001120*---------------------------------------------------*
+001130*JOB CONTROL FILE AREAS
+001140*---------------------------------------------------*
+001150     COPY CTLWS.
+001151     COPY CTLHWS.
+001160 77 WRK-CPF-COUNT PICTURE 9(07) COMP VALUE ZERO.
+001170 PROCEDURE DIVISION.
+001180*****************************************************
+001190*0000-MAINLINE
+001200*****************************************************
+001210 0000-MAINLINE.
+001220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001230     PERFORM 1500-OPEN-CUSTOMER-MASTER THRU 1500-EXIT.
+001240     IF WRK-MODE-BATCH
+001250         PERFORM 5000-BATCH-RUN THRU 5000-EXIT
+001260     ELSE
+001270         PERFORM 2000-ACCEPT-CPF THRU 2000-EXIT
+001280         PERFORM 3000-VALIDATE-CPF THRU 3000-EXIT
+001290         IF WRK-CPF-VALID
+001300             PERFORM 4000-FORMAT-CPF THRU 4000-EXIT
+001310             PERFORM 4700-SAVE-CUSTOMER-MASTER THRU 4700-EXIT
+001320         ELSE
+001330             PERFORM 4500-REJECT-CPF THRU 4500-EXIT
+001340         END-IF
+001350         MOVE 1 TO WRK-CPF-COUNT
+001360     END-IF.
+001370     PERFORM 5900-UPDATE-CONTROL-FILE THRU 5900-EXIT.
+001380     CLOSE CUSTOMER-MASTER.
+001390     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+001400     STOP RUN.
+001410*****************************************************
+001420*1000-INITIALIZE
+001430*****************************************************
+001440 1000-INITIALIZE.
+001450     DISPLAY "RUN MODE - (I)NTERACTIVE OR (B)ATCH".
+001460     ACCEPT WRK-MODE-SW.
+001470 1000-EXIT.
+001480     EXIT.
+001490*****************************************************
+001500*1500-OPEN-CUSTOMER-MASTER - CREATES THE FILE ON THE
+001510*FIRST RUN, THEN OPENS IT FOR UPDATE ON LATER RUNS
+001520*****************************************************
+001530 1500-OPEN-CUSTOMER-MASTER.
+001540     OPEN I-O CUSTOMER-MASTER.
+001550     IF WRK-CUSTMAST-NOT-FOUND
+001560         OPEN OUTPUT CUSTOMER-MASTER
+001570         CLOSE CUSTOMER-MASTER
+001580         OPEN I-O CUSTOMER-MASTER
+001590     END-IF.
+001600 1500-EXIT.
+001610     EXIT.
+001620*****************************************************
+001630*2000-ACCEPT-CPF
+001640*****************************************************
+001650 2000-ACCEPT-CPF.
+001660     DISPLAY "INFORME SEU CPF".
+001670     ACCEPT WRK-CPF.
+001680 2000-EXIT.
+001690     EXIT.
+001700*****************************************************
+001710*3000-VALIDATE-CPF - STANDARD MOD-11 CHECK-DIGIT
+001720*****************************************************
+001730 3000-VALIDATE-CPF.
+001740     SET WRK-CPF-INVALID TO TRUE.
+001750     PERFORM 3100-CHECK-ALL-SAME THRU 3100-EXIT.
+001760     IF WRK-ALL-DIGITS-SAME
+001770         GO TO 3000-EXIT
+001780     END-IF.
+001790     PERFORM 3200-COMPUTE-CHECK-DIGIT-1 THRU 3200-EXIT.
+001800     PERFORM 3300-COMPUTE-CHECK-DIGIT-2 THRU 3300-EXIT.
+001810     IF WRK-CHECK-DIGIT-1 = WRK-CPF-DIGIT(10)
+001820         AND WRK-CHECK-DIGIT-2 = WRK-CPF-DIGIT(11)
+001830         SET WRK-CPF-VALID TO TRUE
+001840     END-IF.
+001850 3000-EXIT.
+001860     EXIT.
+001870*****************************************************
+001880*3100-CHECK-ALL-SAME - REJECTS REPEATED-DIGIT CPFS
+001890*****************************************************
+001900 3100-CHECK-ALL-SAME.
+001910     MOVE 'Y' TO WRK-SAME-SW.
+001920     MOVE 2 TO WRK-SUBSCRIPT.
+001930     PERFORM 3110-COMPARE-DIGIT THRU 3110-EXIT
+001940         VARYING WRK-SUBSCRIPT FROM 2 BY 1
+001950         UNTIL WRK-SUBSCRIPT > 11.
+001960 3100-EXIT.
+001970     EXIT.
+001980 3110-COMPARE-DIGIT.
+001990     IF WRK-CPF-DIGIT(WRK-SUBSCRIPT) NOT = WRK-CPF-DIGIT(1)
+002000         MOVE 'N' TO WRK-SAME-SW
+002010     END-IF.
+002020 3110-EXIT.
+002030     EXIT.
+002040*****************************************************
+002050*3200-COMPUTE-CHECK-DIGIT-1 - WEIGHTS 10 DOWN TO 2
+002060*****************************************************
+002070 3200-COMPUTE-CHECK-DIGIT-1.
+002080     MOVE 0 TO WRK-SUM.
+002090     MOVE 10 TO WRK-WEIGHT.
+002100     PERFORM 3210-ACCUM-DIGIT-1 THRU 3210-EXIT
+002110         VARYING WRK-SUBSCRIPT FROM 1 BY 1
+002120         UNTIL WRK-SUBSCRIPT > 9.
+002130     DIVIDE WRK-SUM BY 11 GIVING WRK-QUOTIENT
+002140         REMAINDER WRK-REMAINDER.
+002150     IF WRK-REMAINDER < 2
+002160         MOVE 0 TO WRK-CHECK-DIGIT-1
+002170     ELSE
+002180         COMPUTE WRK-CHECK-DIGIT-1 = 11 - WRK-REMAINDER
+002190     END-IF.
+002200 3200-EXIT.
+002210     EXIT.
+002220 3210-ACCUM-DIGIT-1.
+002230     COMPUTE WRK-SUM = WRK-SUM +
+002240         (WRK-CPF-DIGIT(WRK-SUBSCRIPT) * WRK-WEIGHT).
+002250     SUBTRACT 1 FROM WRK-WEIGHT.
+002260 3210-EXIT.
+002270     EXIT.
+002280*****************************************************
+002290*3300-COMPUTE-CHECK-DIGIT-2 - WEIGHTS 11 DOWN TO 2
+002300*****************************************************
+002310 3300-COMPUTE-CHECK-DIGIT-2.
+002320     MOVE 0 TO WRK-SUM.
+002330     MOVE 11 TO WRK-WEIGHT.
+002340     PERFORM 3310-ACCUM-DIGIT-2 THRU 3310-EXIT
+002350         VARYING WRK-SUBSCRIPT FROM 1 BY 1
+002360         UNTIL WRK-SUBSCRIPT > 9.
+002370     COMPUTE WRK-SUM = WRK-SUM +
+002380         (WRK-CHECK-DIGIT-1 * WRK-WEIGHT).
+002390     DIVIDE WRK-SUM BY 11 GIVING WRK-QUOTIENT
+002400         REMAINDER WRK-REMAINDER.
+002410     IF WRK-REMAINDER < 2
+002420         MOVE 0 TO WRK-CHECK-DIGIT-2
+002430     ELSE
+002440         COMPUTE WRK-CHECK-DIGIT-2 = 11 - WRK-REMAINDER
+002450     END-IF.
+002460 3300-EXIT.
+002470     EXIT.
+002480 3310-ACCUM-DIGIT-2.
+002490     COMPUTE WRK-SUM = WRK-SUM +
+002500         (WRK-CPF-DIGIT(WRK-SUBSCRIPT) * WRK-WEIGHT).
+002510     SUBTRACT 1 FROM WRK-WEIGHT.
+002520 3310-EXIT.
+002530     EXIT.
+002540*****************************************************
+002550*4000-FORMAT-CPF
+002560*****************************************************
+002570 4000-FORMAT-CPF.
+002580     DISPLAY "SEU CPF FORMATADO E".
+002590     DISPLAY WRK-ST "." WRK-ND "." WRK-RD "-" WRK-TH.
+002600 4000-EXIT.
+002610     EXIT.
+002620*****************************************************
+002630*4100-BUILD-OUT-RECORD - BATCH FORMATTED OUTPUT LINE
+002640*****************************************************
+002650 4100-BUILD-OUT-RECORD.
+002660     MOVE SPACES TO CPF-OUT-RECORD.
+002670     STRING WRK-ST DELIMITED BY SIZE
+002680            "." DELIMITED BY SIZE
+002690            WRK-ND DELIMITED BY SIZE
+002700            "." DELIMITED BY SIZE
+002710            WRK-RD DELIMITED BY SIZE
+002720            "-" DELIMITED BY SIZE
+002730            WRK-TH DELIMITED BY SIZE
+002740         INTO CPF-OUT-RECORD.
+002750 4100-EXIT.
+002760     EXIT.
+002770*****************************************************
+002780*4500-REJECT-CPF
+002790*****************************************************
+002800 4500-REJECT-CPF.
+002810     DISPLAY "CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE".
+002820     PERFORM 4800-WRITE-EXCEPTION THRU 4800-EXIT.
+002830 4500-EXIT.
+002840     EXIT.
+002850*****************************************************
+002860*4800-WRITE-EXCEPTION - APPENDS ONE RECORD TO THE
+002870*SHARED EXCEPTION REPORT FOR A REJECTED CPF
+002880*****************************************************
+002890 4800-WRITE-EXCEPTION.
+002900     OPEN EXTEND EXCEPTION-REPORT.
+002910     IF WRK-EXCPT-NOT-FOUND
+002920         OPEN OUTPUT EXCEPTION-REPORT
+002930     END-IF.
+002940     MOVE SPACES TO EXCPT-RECORD.
+002950     MOVE "CPF" TO EXCPT-PROGRAM.
+002960     ACCEPT EXCPT-DATE FROM DATE YYYYMMDD.
+002970     ACCEPT EXCPT-TIME FROM TIME.
+002980     MOVE WRK-CPF-NUM TO EXCPT-INPUT.
+002990     MOVE "CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+003000         TO EXCPT-REASON.
+003010     WRITE EXCPT-RECORD.
+003020     CLOSE EXCEPTION-REPORT.
+003030 4800-EXIT.
+003040     EXIT.
+003050*****************************************************
+003060*4700-SAVE-CUSTOMER-MASTER - PERSISTS A VALIDATED CPF
+003070*****************************************************
+003080 4700-SAVE-CUSTOMER-MASTER.
+003090     MOVE WRK-CPF-NUM TO CUST-CPF.
+003100     MOVE SPACES TO CUST-CPF-FORMATTED.
+003110     STRING WRK-ST DELIMITED BY SIZE
+003120            "." DELIMITED BY SIZE
+003130            WRK-ND DELIMITED BY SIZE
+003140            "." DELIMITED BY SIZE
+003150            WRK-RD DELIMITED BY SIZE
+003160            "-" DELIMITED BY SIZE
+003170            WRK-TH DELIMITED BY SIZE
+003180         INTO CUST-CPF-FORMATTED.
+003190     ACCEPT CUST-REGISTERED-DATE FROM DATE YYYYMMDD.
+003200     WRITE CUST-MASTER-RECORD
+003210         INVALID KEY
+003220             REWRITE CUST-MASTER-RECORD
+003230     END-WRITE.
+003240 4700-EXIT.
+003250     EXIT.
+003260*****************************************************
+003270*4600-BUILD-REJECT-RECORD - BATCH REJECTED OUTPUT LINE
+003280*****************************************************
+003290 4600-BUILD-REJECT-RECORD.
+003300     MOVE SPACES TO CPF-OUT-RECORD.
+003310     STRING WRK-CPF-NUM DELIMITED BY SIZE
+003320            " - CPF INVALIDO" DELIMITED BY SIZE
+003330         INTO CPF-OUT-RECORD.
+003340     PERFORM 4800-WRITE-EXCEPTION THRU 4800-EXIT.
+003350 4600-EXIT.
+003360     EXIT.
+003370*****************************************************
+003380*5000-BATCH-RUN - READS CPF-IN, WRITES CPF-OUT
+003390*****************************************************
+003400 5000-BATCH-RUN.
+003410     OPEN INPUT CPF-IN-FILE.
+003420     IF NOT WRK-CPFIN-OK
+003430         PERFORM 5090-LOG-MISSING-INPUT THRU 5090-EXIT
+003440         GO TO 5000-EXIT
+003450     END-IF.
+003460     OPEN OUTPUT CPF-OUT-FILE.
+003470     PERFORM 5050-WRITE-RUN-DATE-HEADER THRU 5050-EXIT.
+003480     PERFORM 5100-READ-CPF-IN THRU 5100-EXIT.
+003490     PERFORM 5200-PROCESS-CPF-RECORD THRU 5200-EXIT
+003500         UNTIL WRK-EOF-CPF-IN.
+003510     CLOSE CPF-IN-FILE.
+003520     CLOSE CPF-OUT-FILE.
+003530 5000-EXIT.
+003540     EXIT.
+003550*****************************************************
+003560*5090-LOG-MISSING-INPUT - RECORDS A MISSING OR
+003570*UNREADABLE CPF-IN-FILE SO A BAD BATCH INPUT FAILS
+003580*SOFTLY INSTEAD OF ABENDING THE RUN
+003590*****************************************************
+003600 5090-LOG-MISSING-INPUT.
+003610     OPEN EXTEND EXCEPTION-REPORT.
+003620     IF WRK-EXCPT-NOT-FOUND
+003630         OPEN OUTPUT EXCEPTION-REPORT
+003640     END-IF.
+003650     MOVE SPACES TO EXCPT-RECORD.
+003660     MOVE "CPF" TO EXCPT-PROGRAM.
+003670     ACCEPT EXCPT-DATE FROM DATE YYYYMMDD.
+003680     ACCEPT EXCPT-TIME FROM TIME.
+003690     MOVE "CPFIN" TO EXCPT-INPUT.
+003700     MOVE SPACES TO EXCPT-REASON.
+003710     STRING "INPUT FILE NOT FOUND - STATUS " DELIMITED BY SIZE
+003720            WRK-CPFIN-STATUS DELIMITED BY SIZE
+003730         INTO EXCPT-REASON.
+003740     WRITE EXCPT-RECORD.
+003750     CLOSE EXCEPTION-REPORT.
+003760 5090-EXIT.
+003770     EXIT.
+003780*****************************************************
+003790*5050-WRITE-RUN-DATE-HEADER - STAMPS CPF-OUT WITH THE
+003800*DATE THE BATCH ACTUALLY RAN
+003810*****************************************************
+003820 5050-WRITE-RUN-DATE-HEADER.
+003830     ACCEPT WRK-RUN-DATE FROM DATE YYYYMMDD.
+003840     PERFORM 5060-BUILD-DATE-ED THRU 5060-EXIT.
+003850     MOVE SPACES TO CPF-OUT-RECORD.
+003860     STRING "RUN DATE: " DELIMITED BY SIZE
+003870            WRK-RUN-DATE-ED DELIMITED BY SIZE
+003880         INTO CPF-OUT-RECORD.
+003890     WRITE CPF-OUT-RECORD.
+003900 5050-EXIT.
+003910     EXIT.
+003920 5060-BUILD-DATE-ED.
+003930     MOVE SPACES TO WRK-RUN-DATE-ED.
+003940     STRING WRK-RUN-MONTH DELIMITED BY SIZE
+003950            "/" DELIMITED BY SIZE
+003960            WRK-RUN-DAY DELIMITED BY SIZE
+003970            "/" DELIMITED BY SIZE
+003980            WRK-RUN-YEAR DELIMITED BY SIZE
+003990         INTO WRK-RUN-DATE-ED.
+004000 5060-EXIT.
+004010     EXIT.
+004020*****************************************************
+004030*5100-READ-CPF-IN
+004040*****************************************************
+004050 5100-READ-CPF-IN.
+004060     READ CPF-IN-FILE
+004070         AT END
+004080             SET WRK-EOF-CPF-IN TO TRUE
+004090     END-READ.
+004100 5100-EXIT.
+004110     EXIT.
+004120 5200-PROCESS-CPF-RECORD.
+004130     MOVE CPF-IN-RECORD TO WRK-CPF.
+004140     PERFORM 3000-VALIDATE-CPF THRU 3000-EXIT.
+004150     IF WRK-CPF-VALID
+004160         PERFORM 4100-BUILD-OUT-RECORD THRU 4100-EXIT
+004170         PERFORM 4700-SAVE-CUSTOMER-MASTER THRU 4700-EXIT
+004180     ELSE
+004190         PERFORM 4600-BUILD-REJECT-RECORD THRU 4600-EXIT
+004200     END-IF.
+004210     WRITE CPF-OUT-RECORD.
+004220     ADD 1 TO WRK-CPF-COUNT.
+004230     PERFORM 5100-READ-CPF-IN THRU 5100-EXIT.
+004240 5200-EXIT.
+004250     EXIT.
+004260*****************************************************
+004270*5900-UPDATE-CONTROL-FILE - RECORDS WHEN CPF LAST RAN
+004280*AND HOW MANY CPFS IT PROCESSED, KEYED BY PROGRAM NAME
+004290*IN THE SHARED JOB CONTROL FILE
+004300*****************************************************
+004310 5900-UPDATE-CONTROL-FILE.
+004320     OPEN I-O CONTROL-FILE.
+004330     IF WRK-CTL-NOT-FOUND
+004340         OPEN OUTPUT CONTROL-FILE
+004350         CLOSE CONTROL-FILE
+004360         OPEN I-O CONTROL-FILE
+004370     END-IF.
+004380     MOVE "CPF" TO CTL-PROGRAM.
+004390     ACCEPT CTL-LAST-RUN-DATE FROM DATE YYYYMMDD.
+004400     ACCEPT CTL-LAST-RUN-TIME FROM TIME.
+004410     MOVE WRK-CPF-COUNT TO CTL-RECORD-COUNT.
+004420     WRITE CTL-RECORD
+004430         INVALID KEY
+004440             REWRITE CTL-RECORD
+004450     END-WRITE.
+004460     CLOSE CONTROL-FILE.
+004465     PERFORM 5950-APPEND-HISTORY THRU 5950-EXIT.
+004470 5900-EXIT.
+004480     EXIT.
+004481*****************************************************
+004482*5950-APPEND-HISTORY - ADDS ONE ROW TO THE APPEND-ONLY
+004483*JOB CONTROL HISTORY LOG SO CTLRPT CAN SHOW THE LAST N
+004484*RUNS OF EACH PROGRAM, NOT JUST THE LATEST ONE
+004485*****************************************************
+004486 5950-APPEND-HISTORY.
+004487     OPEN EXTEND HISTORY-FILE.
+004488     IF WRK-CTLH-NOT-FOUND
+004489         OPEN OUTPUT HISTORY-FILE
+004490     END-IF.
+004491     MOVE SPACES TO CTL-HIST-RECORD.
+004492     MOVE CTL-PROGRAM TO CTL-HIST-PROGRAM.
+004493     MOVE CTL-LAST-RUN-DATE TO CTL-HIST-RUN-DATE.
+004494     MOVE CTL-LAST-RUN-TIME TO CTL-HIST-RUN-TIME.
+004495     MOVE CTL-RECORD-COUNT TO CTL-HIST-RECORD-COUNT.
+004496     WRITE CTL-HIST-RECORD.
+004497     CLOSE HISTORY-FILE.
+004498 5950-EXIT.
+004499     EXIT.
+004500*****************************************************
+004500*9999-TERMINATE
+004510*****************************************************
+004520 9999-TERMINATE.
+004530     CONTINUE.
+004540 9999-EXIT.
+004550     EXIT.
