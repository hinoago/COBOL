@@ -0,0 +1,15 @@
+000010*****************************************************
+000020*CTLFD - RECORD LAYOUT FOR THE SHARED JOB CONTROL FILE.
+000030*ONE RECORD PER PROGRAM, CARRYING THE DATE AND TIME OF
+000040*ITS LAST RUN AND HOW MANY RECORDS THAT RUN PROCESSED.
+000050*---------------------------------------------------*
+000060*MODIFICATION HISTORY
+000070*DATE       INIT DESCRIPTION
+000080*2026-08-09 RAS  ORIGINAL COPYBOOK
+000090*****************************************************
+000100 FD CONTROL-FILE.
+000110 01 CTL-RECORD.
+000120     05 CTL-PROGRAM PICTURE X(10).
+000130     05 CTL-LAST-RUN-DATE PICTURE 9(08).
+000140     05 CTL-LAST-RUN-TIME PICTURE 9(08).
+000150     05 CTL-RECORD-COUNT PICTURE 9(07).
