@@ -0,0 +1,21 @@
+000010*****************************************************
+000020*EXCPTFD - RECORD LAYOUT FOR THE SHARED EXCEPTION
+000030*REPORT. ONE RECORD IS WRITTEN EVERY TIME ANY OF THE
+000040*FOUR PROGRAMS REJECTS OR CHOKES ON BAD INPUT, SO THE
+000050*MORNING REVIEW HAS ONE LOG TO CHECK INSTEAD OF FOUR.
+000060*---------------------------------------------------*
+000070*MODIFICATION HISTORY
+000080*DATE       INIT DESCRIPTION
+000090*2026-08-09 RAS  ORIGINAL COPYBOOK
+000100*****************************************************
+000110 FD EXCEPTION-REPORT.
+000120 01 EXCPT-RECORD.
+000130     05 EXCPT-PROGRAM PICTURE X(10).
+000140     05 FILLER PICTURE X(01).
+000150     05 EXCPT-DATE PICTURE 9(08).
+000160     05 FILLER PICTURE X(01).
+000170     05 EXCPT-TIME PICTURE 9(08).
+000180     05 FILLER PICTURE X(01).
+000190     05 EXCPT-INPUT PICTURE X(20).
+000200     05 FILLER PICTURE X(01).
+000210     05 EXCPT-REASON PICTURE X(40).
