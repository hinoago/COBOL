@@ -0,0 +1,10 @@
+000010*****************************************************
+000020*CTLHWS - WORKING-STORAGE CONTROL AREAS FOR THE SHARED
+000030*JOB CONTROL HISTORY LOG.
+000040*---------------------------------------------------*
+000050*MODIFICATION HISTORY
+000060*DATE       INIT DESCRIPTION
+000070*2026-08-09 RAS  ORIGINAL COPYBOOK
+000080*****************************************************
+000090 77 WRK-CTLH-STATUS PICTURE X(02) VALUE SPACES.
+000100     88 WRK-CTLH-NOT-FOUND VALUE '35'.
