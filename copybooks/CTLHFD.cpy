@@ -0,0 +1,20 @@
+000010*****************************************************
+000020*CTLHFD - RECORD LAYOUT FOR THE SHARED JOB CONTROL
+000030*HISTORY LOG. UNLIKE CTLFD (ONE ROW PER PROGRAM, LAST
+000040*RUN ONLY) THIS FILE IS APPEND-ONLY - ONE ROW IS ADDED
+000050*EVERY RUN, SO CTLRPT CAN SHOW THE LAST N RUNS OF EACH
+000060*PROGRAM, NOT JUST THE MOST RECENT ONE.
+000070*---------------------------------------------------*
+000080*MODIFICATION HISTORY
+000090*DATE       INIT DESCRIPTION
+000100*2026-08-09 RAS  ORIGINAL COPYBOOK
+000110*****************************************************
+000120 FD HISTORY-FILE.
+000130 01 CTL-HIST-RECORD.
+000140     05 CTL-HIST-PROGRAM PICTURE X(10).
+000150     05 FILLER PICTURE X(01).
+000160     05 CTL-HIST-RUN-DATE PICTURE 9(08).
+000170     05 FILLER PICTURE X(01).
+000180     05 CTL-HIST-RUN-TIME PICTURE 9(08).
+000190     05 FILLER PICTURE X(01).
+000200     05 CTL-HIST-RECORD-COUNT PICTURE 9(07).
