@@ -0,0 +1,10 @@
+000010*****************************************************
+000020*EXCPTWS - WORKING-STORAGE CONTROL AREAS FOR THE SHARED
+000030*EXCEPTION REPORT.
+000040*---------------------------------------------------*
+000050*MODIFICATION HISTORY
+000060*DATE       INIT DESCRIPTION
+000070*2026-08-09 RAS  ORIGINAL COPYBOOK
+000080*****************************************************
+000090 77 WRK-EXCPT-STATUS PICTURE X(02) VALUE SPACES.
+000100     88 WRK-EXCPT-NOT-FOUND VALUE '35'.
