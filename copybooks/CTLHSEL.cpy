@@ -0,0 +1,15 @@
+000010*****************************************************
+000020*CTLHSEL - SELECT CLAUSE FOR THE SHARED JOB CONTROL
+000030*HISTORY LOG. COPIED INTO FILE-CONTROL BY CPF, COMMA,
+000040*OPERATORS AND VARIABLES2 SO EACH APPENDS ONE ROW PER
+000050*RUN ALONGSIDE ITS CTLFILE UPSERT, GIVING CTLRPT A
+000060*TRUE RUN HISTORY TO READ INSTEAD OF JUST THE LATEST
+000070*ROW PER PROGRAM.
+000080*---------------------------------------------------*
+000090*MODIFICATION HISTORY
+000100*DATE       INIT DESCRIPTION
+000110*2026-08-09 RAS  ORIGINAL COPYBOOK
+000120*****************************************************
+000130     SELECT HISTORY-FILE ASSIGN TO "CTLHIST"
+000140         ORGANIZATION IS LINE SEQUENTIAL
+000150         FILE STATUS IS WRK-CTLH-STATUS.
