@@ -0,0 +1,16 @@
+000010*****************************************************
+000020*CTLSEL - SELECT CLAUSE FOR THE SHARED JOB CONTROL
+000030*FILE. COPIED INTO FILE-CONTROL BY CPF, COMMA,
+000040*OPERATORS AND VARIABLES2 SO EACH CAN RECORD WHEN IT
+000050*LAST RAN AND HOW MANY RECORDS IT PROCESSED, KEYED BY
+000060*ITS OWN PROGRAM NAME.
+000070*---------------------------------------------------*
+000080*MODIFICATION HISTORY
+000090*DATE       INIT DESCRIPTION
+000100*2026-08-09 RAS  ORIGINAL COPYBOOK
+000110*****************************************************
+000120     SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+000130         ORGANIZATION IS INDEXED
+000140         ACCESS MODE IS DYNAMIC
+000150         RECORD KEY IS CTL-PROGRAM
+000160         FILE STATUS IS WRK-CTL-STATUS.
