@@ -0,0 +1,14 @@
+000010*****************************************************
+000020*EXCPTSEL - SELECT CLAUSE FOR THE SHARED EXCEPTION
+000030*REPORT. COPIED INTO FILE-CONTROL BY CPF, COMMA,
+000040*OPERATORS AND VARIABLES2 SO ALL FOUR WRITE TO THE
+000050*SAME MORNING-REVIEW LOG INSTEAD OF HANDLING BAD
+000060*INPUT FOUR DIFFERENT WAYS.
+000070*---------------------------------------------------*
+000080*MODIFICATION HISTORY
+000090*DATE       INIT DESCRIPTION
+000100*2026-08-09 RAS  ORIGINAL COPYBOOK
+000110*****************************************************
+000120     SELECT EXCEPTION-REPORT ASSIGN TO "EXCPTRPT"
+000130         ORGANIZATION IS LINE SEQUENTIAL
+000140         FILE STATUS IS WRK-EXCPT-STATUS.
