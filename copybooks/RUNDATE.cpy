@@ -0,0 +1,18 @@
+000010*****************************************************
+000020*RUNDATE - SHARED RUN-DATE HEADER LAYOUT
+000030*COPIED INTO CPF, COMMA, OPERATORS AND VARIABLES2 SO
+000040*EVERY REPORT OR FILE ANY OF THEM PRODUCES CARRIES THE
+000050*DATE THE JOB ACTUALLY RAN, NOT JUST WHATEVER BUSINESS
+000060*DATE THE PROGRAM HAPPENS TO BE WORKING WITH.
+000070*---------------------------------------------------*
+000080*MODIFICATION HISTORY
+000090*DATE       INIT DESCRIPTION
+000100*2026-08-09 RAS  ORIGINAL COPYBOOK
+000110*****************************************************
+000120 01 WRK-RUN-DATE-AREA.
+000130     05 WRK-RUN-DATE PICTURE 9(08).
+000140 01 WRK-RUN-DATE-GRP REDEFINES WRK-RUN-DATE-AREA.
+000150     05 WRK-RUN-YEAR PICTURE 9(04).
+000160     05 WRK-RUN-MONTH PICTURE 9(02).
+000170     05 WRK-RUN-DAY PICTURE 9(02).
+000180 77 WRK-RUN-DATE-ED PICTURE X(10) VALUE SPACES.
